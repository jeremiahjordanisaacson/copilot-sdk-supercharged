@@ -0,0 +1,95 @@
+      *================================================================*
+      * COPILOT-SESSIONFS-LOG.cob                                      *
+      * Appends one record per sessionFs.* provider event (file reads, *
+      * writes, and similar sandboxed filesystem activity reported by  *
+      * the CLI) to a dated activity log, distinct from the general    *
+      * event log so the sandboxed-filesystem audit trail can be       *
+      * reviewed on its own. CALLed by COPILOT-SESSION from            *
+      * HANDLE-SESSION-FS-EVENT.                                       *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPILOT-SESSIONFS-LOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSIONFS-LOG ASSIGN TO WS-SFSLOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSIONFS-LOG.
+       01  SESSIONFS-LOG-RECORD        PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX     VALUE "00".
+       01  WS-SFSLOG-NAME              PIC X(64)  VALUE SPACES.
+       01  WS-TODAY-DATE               PIC X(21)  VALUE SPACES.
+       01  WS-OUT-LINE                 PIC X(4096) VALUE SPACES.
+       01  WS-OUT-PTR                  PIC 9(5)   VALUE 1.
+
+       01  WS-SFSLOG-RECORD.
+           05 SFSL-TIMESTAMP           PIC X(21)  VALUE SPACES.
+           05 SFSL-JOB-ID              PIC X(20)  VALUE SPACES.
+           05 SFSL-SESSION-ID          PIC X(64)  VALUE SPACES.
+           05 SFSL-METHOD              PIC X(64)  VALUE SPACES.
+           05 SFSL-PATH                PIC X(256) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                   PIC X(20).
+       01  LS-SESSION-ID               PIC X(64).
+       01  LS-METHOD                   PIC X(64).
+       01  LS-PATH                     PIC X(256).
+
+       PROCEDURE DIVISION.
+
+       ENTRY "COPILOT-LOG-SESSIONFS-ACTIVITY" USING LS-JOB-ID
+           LS-SESSION-ID LS-METHOD LS-PATH.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           MOVE SPACES TO WS-SFSLOG-NAME
+           STRING
+               "SESSIONFS-LOG-"
+               WS-TODAY-DATE(1:8)
+               ".TXT"
+               DELIMITED SIZE
+               INTO WS-SFSLOG-NAME
+           END-STRING
+
+           OPEN EXTEND SESSIONFS-LOG
+           IF WS-FILE-STATUS = "35" OR WS-FILE-STATUS = "05"
+               OPEN OUTPUT SESSIONFS-LOG
+           END-IF
+
+           MOVE WS-TODAY-DATE       TO SFSL-TIMESTAMP
+           MOVE LS-JOB-ID           TO SFSL-JOB-ID
+           MOVE LS-SESSION-ID       TO SFSL-SESSION-ID
+           MOVE LS-METHOD           TO SFSL-METHOD
+           MOVE LS-PATH             TO SFSL-PATH
+
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE 1 TO WS-OUT-PTR
+           STRING
+               FUNCTION TRIM(SFSL-TIMESTAMP) " "
+               FUNCTION TRIM(SFSL-JOB-ID) " "
+               FUNCTION TRIM(SFSL-SESSION-ID) " "
+               FUNCTION TRIM(SFSL-METHOD) " "
+               FUNCTION TRIM(SFSL-PATH)
+               DELIMITED SIZE
+               INTO WS-OUT-LINE
+               WITH POINTER WS-OUT-PTR
+           END-STRING
+
+           WRITE SESSIONFS-LOG-RECORD FROM WS-OUT-LINE
+           CLOSE SESSIONFS-LOG
+
+           GOBACK
+           .
+
+       STOP RUN.
