@@ -27,9 +27,199 @@
        01  WS-WAIT-COMPLETE         PIC 9       VALUE 0.
            88 WAIT-IS-DONE                      VALUE 1.
            88 WAIT-IN-PROGRESS                  VALUE 0.
+       01  WS-STALE-EVENT-FLAG      PIC 9       VALUE 0.
+           88 WS-EVENT-IS-STALE                 VALUE 1.
+           88 WS-EVENT-IS-CURRENT                VALUE 0.
+       01  WS-MCO-INDEX             PIC 9(2)    VALUE 0.
+       01  WS-REG-RETURN-CODE       PIC S9(4)   VALUE 0.
+       01  WS-WAIT-START-SECS       PIC 9(8)    VALUE 0.
+       01  WS-WAIT-ELAPSED-SECS     PIC S9(8)   VALUE 0.
+       01  WS-WAIT-TIMEOUT-SECS     PIC 9(8)    VALUE 0.
+       01  WS-EXPECTED-REQ-ID       PIC 9(10)   VALUE 0.
+       01  WS-EVENT-ID              PIC 9(10)   VALUE 0.
+       01  WS-ID-MISMATCH-RC        PIC S9(4)   VALUE -1.
+       01  WS-KEY-SCAN-POS          PIC 9(5)    VALUE 0.
+       01  WS-KEY-LEN               PIC 9(3)    VALUE 0.
+       01  WS-BRACE-DEPTH           PIC 9(3)    VALUE 0.
+       01  WS-SCAN-CHAR             PIC X       VALUE SPACES.
+       01  WS-IN-STRING             PIC 9       VALUE 0.
+           88 SCAN-IN-STRING                    VALUE 1.
+       01  WS-TREG-INDEX            PIC 9(2)    VALUE 0.
+       01  WS-TREG-FOUND-FLAG       PIC 9       VALUE 0.
+           88 TOOL-HANDLER-FOUND                VALUE 1.
+           88 TOOL-HANDLER-NOT-FOUND             VALUE 0.
+       01  WS-DISPATCH-HANDLER      PIC X(30)   VALUE SPACES.
+       01  WS-SESS-RECAP            PIC X(2048) VALUE SPACES.
+       01  WS-RECAP-TURN-COUNT      PIC 9(10)   VALUE 0.
+       01  WS-SFS-EVENT-PATH        PIC X(256)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-RETURN-CODE           PIC S9(4).
+
+       01  LS-SESSION-CONFIG.
+           05 LS-SESS-AGENT-NAME    PIC X(64).
+           05 LS-SESS-AGENT-VER     PIC X(16).
+           05 LS-SESS-SYS-PROMPT    PIC X(1024).
+           05 LS-SESS-STREAMING     PIC 9.
+           05 LS-SESS-HISTORY-LEN   PIC 9(5).
+           05 LS-SESS-MAX-TURNS     PIC 9(5).
+           05 LS-SESS-INSTR-DIRS.
+               10 LS-INSTR-DIR-COUNT PIC 9(3).
+               10 LS-INSTR-DIR-ENTRY OCCURS 10 TIMES.
+                   15 LS-INSTR-DIR-PATH PIC X(256).
+
+       01  LS-SESSION-STATE.
+           05 LS-SESSION-ID         PIC X(64).
+           05 LS-SESSION-ACTIVE     PIC 9.
+           05 LS-TURN-COUNT         PIC 9(10).
+
+       01  LS-SEND-OPTIONS.
+           05 LS-SEND-MESSAGE       PIC X(4096).
+           05 LS-SEND-MSG-LEN       PIC 9(5).
+           05 LS-SEND-TIMEOUT-MS    PIC 9(10).
+
+       01  LS-SEND-RESULT.
+           05 LS-RESULT-MESSAGE     PIC X(4096).
+           05 LS-RESULT-MSG-LEN     PIC 9(5).
+           05 LS-RESULT-IS-ERROR    PIC 9.
+           05 LS-RESULT-ERROR-MSG   PIC X(256).
+           05 LS-RESULT-TURN-ID     PIC X(64).
+
+       01  LS-EXIT-PLAN-MODE-REQ.
+           05 LS-EPM-SUMMARY        PIC X(1024).
+           05 LS-EPM-PLAN-CONTENT   PIC X(2048).
+           05 LS-EPM-ACTIONS        PIC X(1024).
+           05 LS-EPM-RECOMMENDED    PIC X(64).
+           05 LS-EPM-SESSION-ID     PIC X(64).
+
+       01  LS-EXIT-PLAN-MODE-RESP.
+           05 LS-EPM-APPROVED        PIC 9.
+           05 LS-EPM-SELECTED-ACTION PIC X(64).
+           05 LS-EPM-FEEDBACK        PIC X(256).
+
+       01  LS-SESS-MODEL             PIC X(64).
+       01  LS-SESS-REASON-EFFORT     PIC X(16).
+       01  LS-SESS-EPM-REVIEW        PIC 9.
+
+       01  LS-SESS-RECAP             PIC X(2048).
+
+       01  LS-TOOL-NAME              PIC X(64).
+       01  LS-TOOL-HANDLER           PIC X(30).
+
+       01  LS-SESS-JOB-ID            PIC X(20).
 
        PROCEDURE DIVISION.
 
+      *----------------------------------------------------------------*
+      * MAIN-ENTRY: Default entry when called without a matching       *
+      * ENTRY name.                                                    *
+      *----------------------------------------------------------------*
+       MAIN-ENTRY.
+           DISPLAY "COPILOT-SESSION: Use CALL interface"
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * CREATE: Create a new session.                                  *
+      * Input:  LS-SESSION-CONFIG                                      *
+      * Output: LS-SESSION-STATE, LS-RETURN-CODE                      *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-CREATE" USING LS-SESSION-CONFIG
+           LS-SESSION-STATE LS-RETURN-CODE LS-SESS-MODEL
+           LS-SESS-REASON-EFFORT LS-SESS-EPM-REVIEW LS-SESS-JOB-ID.
+           MOVE LS-SESSION-CONFIG TO WS-SESSION-CONFIG
+           MOVE LS-SESS-MODEL TO WS-SESS-MODEL
+           MOVE LS-SESS-REASON-EFFORT TO WS-SESS-REASON-EFFORT
+           MOVE LS-SESS-EPM-REVIEW TO WS-EPM-HANDLER-SET
+           MOVE LS-SESS-JOB-ID TO WS-CLI-JOB-ID
+           PERFORM CREATE-SESSION
+           MOVE WS-SESSION-STATE TO LS-SESSION-STATE
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * SEND: Send a message on an active session.                     *
+      * Input:  LS-SEND-OPTIONS, WS-SESSION-STATE (held internally)    *
+      * Output: LS-SEND-RESULT, LS-RETURN-CODE                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-SEND" USING LS-SEND-OPTIONS
+           LS-SEND-RESULT LS-RETURN-CODE.
+           MOVE LS-SEND-OPTIONS TO WS-SEND-OPTIONS
+           PERFORM SEND-MESSAGE
+           MOVE WS-SEND-RESULT TO LS-SEND-RESULT
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * DESTROY: Destroy the active session.                           *
+      * Input:  LS-SESSION-STATE                                       *
+      * Output: LS-SESSION-STATE, LS-RETURN-CODE                      *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-DESTROY" USING LS-SESSION-STATE
+           LS-RETURN-CODE.
+           MOVE LS-SESSION-STATE TO WS-SESSION-STATE
+           PERFORM DESTROY-SESSION
+           MOVE WS-SESSION-STATE TO LS-SESSION-STATE
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * RESUME: Resume an existing session by ID and build a recap of  *
+      * its prior turns from the transcript file.                      *
+      * Input:  LS-SESSION-STATE (LS-SESSION-ID set by the caller)     *
+      * Output: LS-SESSION-STATE, LS-SESS-RECAP, LS-RETURN-CODE        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-RESUME" USING LS-SESSION-STATE
+           LS-SESS-RECAP LS-RETURN-CODE.
+           MOVE LS-SESSION-STATE TO WS-SESSION-STATE
+           PERFORM RESUME-SESSION
+           MOVE WS-SESSION-STATE TO LS-SESSION-STATE
+           MOVE WS-SESS-RECAP TO LS-SESS-RECAP
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * EXIT-PLAN-MODE: Handle an exit-plan-mode request.               *
+      * Input:  LS-EXIT-PLAN-MODE-REQ                                  *
+      * Output: LS-EXIT-PLAN-MODE-RESP                                 *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-EXIT-PLAN-MODE" USING
+           LS-EXIT-PLAN-MODE-REQ LS-EXIT-PLAN-MODE-RESP.
+           MOVE LS-EXIT-PLAN-MODE-REQ TO WS-EXIT-PLAN-MODE-REQ
+           PERFORM HANDLE-EXIT-PLAN-MODE
+           MOVE WS-EXIT-PLAN-MODE-RESP TO LS-EXIT-PLAN-MODE-RESP
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * REGISTER-TOOL: Record a tool name/handler pairing so a later   *
+      * session.tool.invoke event for that tool dispatches to it.      *
+      * Input:  LS-TOOL-NAME, LS-TOOL-HANDLER                          *
+      * Output: LS-RETURN-CODE                                         *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SESSION-REGISTER-TOOL" USING LS-TOOL-NAME
+           LS-TOOL-HANDLER LS-RETURN-CODE.
+           IF WS-TREG-COUNT >= 10
+               MOVE -1 TO WS-RETURN-CODE
+               MOVE "Tool registry is full" TO WS-LAST-ERROR
+           ELSE
+               ADD 1 TO WS-TREG-COUNT
+               MOVE LS-TOOL-NAME TO WS-TREG-NAME(WS-TREG-COUNT)
+               MOVE LS-TOOL-HANDLER TO WS-TREG-HANDLER(WS-TREG-COUNT)
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *================================================================*
+      * INTERNAL PARAGRAPHS                                           *
+      *================================================================*
+
       *----------------------------------------------------------------*
       * CREATE-SESSION: Initialize a new Copilot session.              *
       * Input:  WS-SESSION-CONFIG, WS-CLIENT-STATE                     *
@@ -48,7 +238,6 @@
            MOVE WS-REQUEST-ID TO WS-REQ-ID
            MOVE WS-PARAMS-BUFFER TO WS-REQ-PARAMS
 
-           CALL "COPILOT-JSONRPC"
            PERFORM SEND-RPC-REQUEST
 
            IF WS-RETURN-CODE NOT = 0
@@ -56,11 +245,27 @@
            END-IF
 
            PERFORM EXTRACT-SESSION-ID
+           PERFORM EXTRACT-SKILLS-DIAGNOSTICS
+
+           IF WS-SDIAG-ERRORS NOT = SPACES
+               SET RC-SKILLS-ERROR TO TRUE
+               MOVE WS-SDIAG-ERRORS TO WS-LAST-ERROR
+               GO TO CREATE-SESSION-EXIT
+           END-IF
+
            SET SESSION-IS-ACTIVE TO TRUE
            MOVE 0 TO WS-TURN-COUNT
            MOVE 0 TO WS-RETURN-CODE
+
+           CALL "COPILOT-REGISTER-SESSION" USING WS-SESSION-ID
+               WS-SESS-AGENT-NAME WS-REG-RETURN-CODE
            .
        CREATE-SESSION-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "session.create" WS-SESSION-ID WS-RETURN-CODE
+                   WS-LAST-ERROR
+           END-IF
            EXIT.
 
       *----------------------------------------------------------------*
@@ -86,6 +291,10 @@
                DELIMITED SIZE
                INTO WS-PARAMS-BUFFER
                WITH POINTER WS-PARAMS-PTR
+           ON OVERFLOW
+               SET RC-OVERFLOW-ERROR TO TRUE
+               MOVE "Session create params exceed buffer capacity"
+                   TO WS-LAST-ERROR
            END-STRING
 
            IF WS-SESS-SYS-PROMPT NOT = SPACES
@@ -96,6 +305,10 @@
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
                END-STRING
            END-IF
 
@@ -105,6 +318,10 @@
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
                END-STRING
            END-IF
 
@@ -115,6 +332,10 @@
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
                END-STRING
            END-IF
 
@@ -125,6 +346,10 @@
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
                END-STRING
            END-IF
 
@@ -135,6 +360,10 @@
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
                END-STRING
            END-IF
 
@@ -148,6 +377,10 @@
                        DELIMITED SIZE
                        INTO WS-PARAMS-BUFFER
                        WITH POINTER WS-PARAMS-PTR
+                   ON OVERFLOW
+                       SET RC-OVERFLOW-ERROR TO TRUE
+                       MOVE "Session create params exceed buffer"
+                           TO WS-LAST-ERROR
                    END-STRING
                END-IF
                IF WS-TRACESTATE NOT = SPACES
@@ -158,6 +391,10 @@
                        DELIMITED SIZE
                        INTO WS-PARAMS-BUFFER
                        WITH POINTER WS-PARAMS-PTR
+                   ON OVERFLOW
+                       SET RC-OVERFLOW-ERROR TO TRUE
+                       MOVE "Session create params exceed buffer"
+                           TO WS-LAST-ERROR
                    END-STRING
                END-IF
            END-IF
@@ -165,8 +402,120 @@
       *    Include model capabilities override
            IF MCO-ENABLED
                STRING
-                   ',"modelCapabilities":'
-                   FUNCTION TRIM(WS-MODEL-CAPABILITIES)
+                   ',"modelCapabilities":{'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
+               END-STRING
+
+               MOVE 0 TO WS-MCO-INDEX
+               PERFORM WS-MCO-CAP-COUNT TIMES
+                   ADD 1 TO WS-MCO-INDEX
+                   PERFORM APPEND-MCO-CAP-ENTRY
+               END-PERFORM
+
+               STRING
+                   '}'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
+               END-STRING
+           END-IF
+
+      *    Include model selection and reasoning effort
+           IF WS-SESS-MODEL NOT = SPACES
+               STRING
+                   ',"model":"'
+                   FUNCTION TRIM(WS-SESS-MODEL)
+                   '"'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
+               END-STRING
+           END-IF
+
+           IF WS-SESS-REASON-EFFORT NOT = SPACES
+               STRING
+                   ',"reasoningEffort":"'
+                   FUNCTION TRIM(WS-SESS-REASON-EFFORT)
+                   '"'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Session create params exceed buffer capacity"
+                       TO WS-LAST-ERROR
+               END-STRING
+           END-IF
+
+           STRING
+               '}'
+               DELIMITED SIZE
+               INTO WS-PARAMS-BUFFER
+               WITH POINTER WS-PARAMS-PTR
+           ON OVERFLOW
+               SET RC-OVERFLOW-ERROR TO TRUE
+               MOVE "Session create params exceed buffer capacity"
+                   TO WS-LAST-ERROR
+           END-STRING
+           .
+
+      *----------------------------------------------------------------*
+      * APPEND-MCO-CAP-ENTRY: Append one entry of the model capability *
+      * override table, indexed by WS-MCO-INDEX, as a JSON member.     *
+      *----------------------------------------------------------------*
+       APPEND-MCO-CAP-ENTRY.
+           IF WS-MCO-INDEX > 1
+               STRING
+                   ','
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               END-STRING
+           END-IF
+
+           STRING
+               '"'
+               FUNCTION TRIM(WS-MCO-CAP-NAME(WS-MCO-INDEX))
+               '":{"supported":'
+               DELIMITED SIZE
+               INTO WS-PARAMS-BUFFER
+               WITH POINTER WS-PARAMS-PTR
+           END-STRING
+
+           IF MCO-CAP-IS-SUPPORTED(WS-MCO-INDEX)
+               STRING
+                   'true'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               END-STRING
+           ELSE
+               STRING
+                   'false'
+                   DELIMITED SIZE
+                   INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+               END-STRING
+           END-IF
+
+           IF MCO-CAP-LIMIT-SET(WS-MCO-INDEX)
+               STRING
+                   ',"limit":'
+                   WS-MCO-CAP-LIMIT(WS-MCO-INDEX)
                    DELIMITED SIZE
                    INTO WS-PARAMS-BUFFER
                    WITH POINTER WS-PARAMS-PTR
@@ -197,6 +546,27 @@
            END-IF
            .
 
+      *----------------------------------------------------------------*
+      * EXTRACT-SKILLS-DIAGNOSTICS: Pull any skill-load errors/warnings *
+      * reported by the CLI on session.create so CREATE-SESSION can     *
+      * refuse to hand back a session that came up with broken skills.  *
+      *----------------------------------------------------------------*
+       EXTRACT-SKILLS-DIAGNOSTICS.
+           MOVE SPACES TO WS-SDIAG-ERRORS
+           MOVE SPACES TO WS-SDIAG-WARNINGS
+           MOVE WS-RESP-RESULT TO WS-RESULT-JSON
+
+           MOVE SPACES TO WS-MSG-VALUE
+           MOVE '"skillsErrors"' TO WS-MSG-KEY
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-SDIAG-ERRORS
+
+           MOVE SPACES TO WS-MSG-VALUE
+           MOVE '"skillsWarnings"' TO WS-MSG-KEY
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-SDIAG-WARNINGS
+           .
+
       *----------------------------------------------------------------*
       * SEND-MESSAGE: Send a user message and wait for response.       *
       * Input:  WS-SEND-OPTIONS, WS-SESSION-STATE                     *
@@ -209,13 +579,19 @@
                GO TO SEND-MESSAGE-EXIT
            END-IF
 
+           MOVE 0 TO WS-RETURN-CODE
            PERFORM BUILD-SEND-PARAMS
+           IF WS-RETURN-CODE NOT = 0
+               SET RESULT-HAS-ERROR TO TRUE
+               MOVE WS-LAST-ERROR TO WS-RESULT-ERROR-MSG
+               GO TO SEND-MESSAGE-EXIT
+           END-IF
+
            MOVE "session.sendMessage" TO WS-REQ-METHOD
            ADD 1 TO WS-REQUEST-ID
            MOVE WS-REQUEST-ID TO WS-REQ-ID
            MOVE WS-PARAMS-BUFFER TO WS-REQ-PARAMS
 
-           CALL "COPILOT-JSONRPC"
            PERFORM SEND-RPC-REQUEST
 
            IF WS-RETURN-CODE NOT = 0
@@ -228,8 +604,22 @@
 
            PERFORM WAIT-FOR-RESPONSE
 
+           CALL "COPILOT-RECORD-TRANSCRIPT" USING WS-SESSION-ID
+               WS-TURN-COUNT WS-SEND-MESSAGE WS-RESULT-MESSAGE
+               WS-REG-RETURN-CODE
+
+           IF WS-SESS-MAX-TURNS NOT = 0
+               IF WS-TURN-COUNT >= WS-SESS-MAX-TURNS
+                   PERFORM DESTROY-SESSION
+               END-IF
+           END-IF
            .
        SEND-MESSAGE-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "session.sendMessage" WS-SESSION-ID WS-RETURN-CODE
+                   WS-LAST-ERROR
+           END-IF
            EXIT.
 
       *----------------------------------------------------------------*
@@ -248,6 +638,10 @@
                DELIMITED SIZE
                INTO WS-PARAMS-BUFFER
                WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Message text exceeds params buffer capacity"
+                       TO WS-LAST-ERROR
            END-STRING
            .
 
@@ -262,14 +656,33 @@
            MOVE 0      TO WS-RESULT-IS-ERROR
            MOVE SPACES TO WS-RESULT-ERROR-MSG
 
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-WAIT-START-SECS
+           DIVIDE WS-SEND-TIMEOUT-MS BY 1000
+               GIVING WS-WAIT-TIMEOUT-SECS
+           MOVE WS-REQ-ID TO WS-EXPECTED-REQ-ID
+
            PERFORM READ-NEXT-EVENT
                UNTIL WAIT-IS-DONE
            .
 
       *----------------------------------------------------------------*
-      * READ-NEXT-EVENT: Read and process a single event.              *
+      * READ-NEXT-EVENT: Read and process a single event, first        *
+      * checking WS-SEND-TIMEOUT-MS hasn't already elapsed.            *
       *----------------------------------------------------------------*
        READ-NEXT-EVENT.
+           IF WS-WAIT-TIMEOUT-SECS > 0
+               COMPUTE WS-WAIT-ELAPSED-SECS =
+                   FUNCTION SECONDS-PAST-MIDNIGHT - WS-WAIT-START-SECS
+               IF WS-WAIT-ELAPSED-SECS >= WS-WAIT-TIMEOUT-SECS
+                   SET WAIT-IS-DONE TO TRUE
+                   SET RESULT-HAS-ERROR TO TRUE
+                   SET RC-TIMEOUT TO TRUE
+                   MOVE "Timed out waiting for response"
+                       TO WS-RESULT-ERROR-MSG
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
            PERFORM RECEIVE-FROM-CLI
 
            IF WS-RETURN-CODE NOT = 0
@@ -281,6 +694,12 @@
            END-IF
 
            PERFORM PARSE-EVENT-TYPE
+           CALL "COPILOT-LOG-EVENT" USING WS-CLI-JOB-ID WS-SESSION-ID
+               WS-EVENT-METHOD WS-RESP-RESULT
+           PERFORM CHECK-RESPONSE-ID
+           IF WS-EVENT-IS-STALE
+               EXIT PARAGRAPH
+           END-IF
 
            EVALUATE TRUE
                WHEN WS-EVENT-METHOD =
@@ -297,6 +716,11 @@
                    "session.error"
                    PERFORM HANDLE-ERROR-EVENT
                    SET WAIT-IS-DONE TO TRUE
+               WHEN WS-EVENT-METHOD =
+                   "session.tool.invoke"
+                   PERFORM HANDLE-TOOL-INVOKE
+               WHEN WS-EVENT-METHOD(1:10) = "sessionFs."
+                   PERFORM HANDLE-SESSION-FS-EVENT
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
@@ -313,6 +737,44 @@
            MOVE WS-MSG-VALUE TO WS-EVENT-METHOD
            .
 
+      *----------------------------------------------------------------*
+      * CHECK-RESPONSE-ID: Guard against processing a response that    *
+      * doesn't correlate to the request this wait cycle is for (a     *
+      * stray/out-of-order frame on the pipe). Notification events     *
+      * carry no "id" member and always pass through.                  *
+      *                                                                 *
+      * KNOWN LIMITATION: this assumes one request in flight per        *
+      * session. A mismatched frame is logged and discarded rather     *
+      * than queued, so a late reply to an earlier timed-out send      *
+      * that arrives during a later wait cycle is lost, not handed     *
+      * to the wait cycle it actually belongs to.                       *
+      *----------------------------------------------------------------*
+       CHECK-RESPONSE-ID.
+           SET WS-EVENT-IS-CURRENT TO TRUE
+           MOVE '"id"' TO WS-MSG-KEY
+           MOVE WS-RESP-RESULT TO WS-RESULT-JSON
+           PERFORM FIND-NUMERIC-VALUE-IN-RESULT
+
+           IF WS-MSG-VALUE NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-MSG-VALUE) TO WS-EVENT-ID
+               IF WS-EVENT-ID NOT = WS-EXPECTED-REQ-ID
+                   SET WS-EVENT-IS-STALE TO TRUE
+                   MOVE SPACES TO WS-LAST-ERROR
+                   STRING
+                       "Stray response id "
+                       WS-EVENT-ID
+                       " while awaiting id "
+                       WS-EXPECTED-REQ-ID
+                       DELIMITED SIZE
+                       INTO WS-LAST-ERROR
+                   END-STRING
+                   CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                       "session.event.idMismatch" WS-SESSION-ID
+                       WS-ID-MISMATCH-RC WS-LAST-ERROR
+               END-IF
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * HANDLE-ASSISTANT-MESSAGE: Extract final assistant message.     *
       *----------------------------------------------------------------*
@@ -344,6 +806,133 @@
            END-IF
            .
 
+      *----------------------------------------------------------------*
+      * HANDLE-TOOL-INVOKE: A session.tool.invoke event arrived --     *
+      * extract the invocation, dispatch it to whatever subprogram was *
+      * registered for that tool name, and send the outcome back.      *
+      *----------------------------------------------------------------*
+       HANDLE-TOOL-INVOKE.
+           MOVE '"id"' TO WS-MSG-KEY
+           MOVE WS-RESP-RESULT TO WS-RESULT-JSON
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-INVOKE-ID
+
+           MOVE '"name"' TO WS-MSG-KEY
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-INVOKE-NAME
+
+           MOVE '"arguments"' TO WS-MSG-KEY
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-INVOKE-ARGS
+
+           PERFORM DISPATCH-TOOL-INVOCATION
+           PERFORM SEND-TOOL-RESULT
+           .
+
+      *----------------------------------------------------------------*
+      * HANDLE-SESSION-FS-EVENT: A sessionFs.* provider notification   *
+      * arrived -- pull the path it touched, if any, and append it to  *
+      * the sessionFs activity log so the sandboxed filesystem's       *
+      * traffic can be reviewed independently of the general event     *
+      * log.                                                           *
+      *----------------------------------------------------------------*
+       HANDLE-SESSION-FS-EVENT.
+           MOVE '"path"' TO WS-MSG-KEY
+           MOVE WS-RESP-RESULT TO WS-RESULT-JSON
+           PERFORM FIND-VALUE-IN-RESULT
+           MOVE WS-MSG-VALUE TO WS-SFS-EVENT-PATH
+
+           CALL "COPILOT-LOG-SESSIONFS-ACTIVITY" USING WS-CLI-JOB-ID
+               WS-SESSION-ID WS-EVENT-METHOD WS-SFS-EVENT-PATH
+           .
+
+      *----------------------------------------------------------------*
+      * DISPATCH-TOOL-INVOCATION: Look up the handler registered for   *
+      * WS-INVOKE-NAME and CALL it; fail the invocation if none was    *
+      * ever registered for that tool.                                 *
+      *----------------------------------------------------------------*
+       DISPATCH-TOOL-INVOCATION.
+           SET TOOL-HANDLER-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-TREG-INDEX
+           PERFORM FIND-TOOL-HANDLER-ENTRY
+               UNTIL WS-TREG-INDEX >= WS-TREG-COUNT
+                  OR TOOL-HANDLER-FOUND
+
+           SET TOOL-FAILED TO TRUE
+           MOVE SPACES TO WS-TRES-OUTPUT
+
+           IF TOOL-HANDLER-FOUND
+               CALL WS-DISPATCH-HANDLER USING WS-INVOKE-ARGS
+                   WS-TOOL-RESULT
+           ELSE
+               MOVE "No handler registered for this tool"
+                   TO WS-TRES-OUTPUT
+           END-IF
+           .
+
+       FIND-TOOL-HANDLER-ENTRY.
+           ADD 1 TO WS-TREG-INDEX
+           IF WS-TREG-NAME(WS-TREG-INDEX) = WS-INVOKE-NAME
+               SET TOOL-HANDLER-FOUND TO TRUE
+               MOVE WS-TREG-HANDLER(WS-TREG-INDEX)
+                   TO WS-DISPATCH-HANDLER
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * SEND-TOOL-RESULT: Report the tool's outcome back to the CLI.   *
+      *----------------------------------------------------------------*
+       SEND-TOOL-RESULT.
+           MOVE SPACES TO WS-PARAMS-BUFFER
+           MOVE 1 TO WS-PARAMS-PTR
+           STRING
+               '{"id":"'
+               FUNCTION TRIM(WS-INVOKE-ID)
+               '","success":'
+               DELIMITED SIZE
+               INTO WS-PARAMS-BUFFER
+               WITH POINTER WS-PARAMS-PTR
+           END-STRING
+
+           IF TOOL-SUCCEEDED
+               STRING "true" DELIMITED SIZE INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+           ELSE
+               STRING "false" DELIMITED SIZE INTO WS-PARAMS-BUFFER
+                   WITH POINTER WS-PARAMS-PTR
+           END-IF
+
+           STRING
+               ',"output":"'
+               FUNCTION TRIM(WS-TRES-OUTPUT)
+               '"}'
+               DELIMITED SIZE
+               INTO WS-PARAMS-BUFFER
+               WITH POINTER WS-PARAMS-PTR
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Tool result exceeds params buffer capacity"
+                       TO WS-LAST-ERROR
+                   CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                       "session.tool.result" WS-SESSION-ID
+                       WS-RETURN-CODE WS-LAST-ERROR
+                   EXIT PARAGRAPH
+           END-STRING
+
+           MOVE "session.tool.result" TO WS-REQ-METHOD
+           ADD 1 TO WS-REQUEST-ID
+           MOVE WS-REQUEST-ID TO WS-REQ-ID
+           MOVE WS-PARAMS-BUFFER TO WS-REQ-PARAMS
+
+           PERFORM SEND-RPC-REQUEST
+
+           IF WS-RETURN-CODE NOT = 0
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "session.tool.result" WS-SESSION-ID WS-RETURN-CODE
+                   WS-LAST-ERROR
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * HANDLE-ERROR-EVENT: Process error notification.                *
       *----------------------------------------------------------------*
@@ -352,6 +941,9 @@
            MOVE '"message"' TO WS-MSG-KEY
            PERFORM FIND-VALUE-IN-RESULT
            MOVE WS-MSG-VALUE TO WS-RESULT-ERROR-MSG
+           CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+               "session.event.error" WS-SESSION-ID WS-RETURN-CODE
+               WS-RESULT-ERROR-MSG
            .
 
       *----------------------------------------------------------------*
@@ -382,9 +974,11 @@
            MOVE WS-REQUEST-ID TO WS-REQ-ID
            MOVE WS-PARAMS-BUFFER TO WS-REQ-PARAMS
 
-           CALL "COPILOT-JSONRPC"
            PERFORM SEND-RPC-REQUEST
 
+           CALL "COPILOT-DEREGISTER-SESSION" USING WS-SESSION-ID
+               WS-REG-RETURN-CODE
+
            SET SESSION-IS-CLOSED TO TRUE
            MOVE SPACES TO WS-SESSION-ID
            MOVE 0 TO WS-RETURN-CODE
@@ -392,6 +986,143 @@
        DESTROY-SESSION-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      * RESUME-SESSION: Resume a session already known to the server   *
+      * by ID, then recap its prior turns from the transcript file.    *
+      * Input:  WS-SESSION-ID                                          *
+      * Output: WS-SESSION-STATE, WS-SESS-RECAP, WS-RETURN-CODE        *
+      *----------------------------------------------------------------*
+       RESUME-SESSION.
+           IF NOT CLIENT-IS-ACTIVE
+               MOVE -4 TO WS-RETURN-CODE
+               MOVE "Client is not active" TO WS-LAST-ERROR
+               GO TO RESUME-SESSION-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-PARAMS-BUFFER
+           MOVE 1 TO WS-PARAMS-PTR
+
+           STRING
+               '{"sessionId":"'
+               FUNCTION TRIM(WS-SESSION-ID)
+               '"}'
+               DELIMITED SIZE
+               INTO WS-PARAMS-BUFFER
+               WITH POINTER WS-PARAMS-PTR
+           END-STRING
+
+           MOVE "session.resume" TO WS-REQ-METHOD
+           ADD 1 TO WS-REQUEST-ID
+           MOVE WS-REQUEST-ID TO WS-REQ-ID
+           MOVE WS-PARAMS-BUFFER TO WS-REQ-PARAMS
+
+           PERFORM SEND-RPC-REQUEST
+
+           IF WS-RETURN-CODE NOT = 0
+               GO TO RESUME-SESSION-EXIT
+           END-IF
+
+           SET SESSION-IS-ACTIVE TO TRUE
+           PERFORM BUILD-RESUME-RECAP
+           MOVE 0 TO WS-RETURN-CODE
+           .
+       RESUME-SESSION-EXIT.
+           IF WS-RETURN-CODE NOT = 0
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "session.resume" WS-SESSION-ID WS-RETURN-CODE
+                   WS-LAST-ERROR
+           END-IF
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * BUILD-RESUME-RECAP: Pull the recap text built by               *
+      * COPILOT-GET-TRANSCRIPT-RECAP and carry forward the turn count  *
+      * already recorded for this session, so the next turn sent on    *
+      * the resumed session keys its transcript record correctly.      *
+      *----------------------------------------------------------------*
+       BUILD-RESUME-RECAP.
+           MOVE SPACES TO WS-SESS-RECAP
+           CALL "COPILOT-GET-TRANSCRIPT-RECAP" USING WS-SESSION-ID
+               WS-SESS-RECAP WS-RECAP-TURN-COUNT WS-REG-RETURN-CODE
+
+           IF WS-RECAP-TURN-COUNT > 0
+               MOVE WS-RECAP-TURN-COUNT TO WS-TURN-COUNT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-KEY-TOP-LEVEL-IN-RESULT: Locate WS-MSG-KEY at brace       *
+      * depth 1 of WS-RESULT-JSON only, so a same-named key nested     *
+      * inside a sub-object can't be mistaken for the top-level        *
+      * member. Output: WS-PARAMS-PTR positioned just past the key,    *
+      * or zero if no depth-1 occurrence was found.                    *
+      *----------------------------------------------------------------*
+       FIND-KEY-TOP-LEVEL-IN-RESULT.
+           MOVE 0 TO WS-PARAMS-PTR
+           MOVE 0 TO WS-BRACE-DEPTH
+           MOVE 0 TO WS-IN-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-MSG-KEY))
+               TO WS-KEY-LEN
+
+           PERFORM VARYING WS-KEY-SCAN-POS FROM 1 BY 1
+               UNTIL WS-KEY-SCAN-POS >
+                   FUNCTION LENGTH(WS-RESULT-JSON)
+                   OR WS-PARAMS-PTR > 0
+
+               MOVE WS-RESULT-JSON(WS-KEY-SCAN-POS:1)
+                   TO WS-SCAN-CHAR
+
+               EVALUATE WS-SCAN-CHAR
+                   WHEN '"'
+                       IF WS-KEY-SCAN-POS = 1
+                           OR WS-RESULT-JSON
+                               (WS-KEY-SCAN-POS - 1:1) NOT = '\'
+                           IF SCAN-IN-STRING
+                               MOVE 0 TO WS-IN-STRING
+                           ELSE
+                               MOVE 1 TO WS-IN-STRING
+                           END-IF
+                       END-IF
+                   WHEN '{'
+                       IF NOT SCAN-IN-STRING
+                           ADD 1 TO WS-BRACE-DEPTH
+                       END-IF
+                   WHEN '}'
+                       IF NOT SCAN-IN-STRING
+                           SUBTRACT 1 FROM WS-BRACE-DEPTH
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               IF WS-BRACE-DEPTH = 1
+                   IF WS-KEY-SCAN-POS + WS-KEY-LEN - 1 <=
+                       FUNCTION LENGTH(WS-RESULT-JSON)
+                       IF WS-RESULT-JSON(WS-KEY-SCAN-POS:WS-KEY-LEN)
+                           = FUNCTION TRIM(WS-MSG-KEY)
+                           COMPUTE WS-PARAMS-PTR =
+                               WS-KEY-SCAN-POS + WS-KEY-LEN
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * SKIP-TO-QUOTE-IN-RESULT: Advance WS-PARAMS-PTR to the next     *
+      * quote character in WS-RESULT-JSON.                             *
+      *----------------------------------------------------------------*
+       SKIP-TO-QUOTE-IN-RESULT.
+           PERFORM VARYING WS-PARAMS-PTR
+               FROM WS-PARAMS-PTR BY 1
+               UNTIL WS-PARAMS-PTR >
+                   FUNCTION LENGTH(WS-RESULT-JSON)
+               IF WS-RESULT-JSON(WS-PARAMS-PTR:1) = '"'
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
       *----------------------------------------------------------------*
       * FIND-VALUE-IN-RESULT: Simple key-value extractor.              *
       * Input:  WS-MSG-KEY, WS-RESULT-JSON                            *
@@ -399,12 +1130,10 @@
       *----------------------------------------------------------------*
        FIND-VALUE-IN-RESULT.
            MOVE SPACES TO WS-MSG-VALUE
-           INSPECT WS-RESULT-JSON TALLYING WS-PARAMS-PTR
-               FOR CHARACTERS BEFORE INITIAL WS-MSG-KEY
+           PERFORM FIND-KEY-TOP-LEVEL-IN-RESULT
            IF WS-PARAMS-PTR > 0
-               ADD FUNCTION LENGTH(
-                   FUNCTION TRIM(WS-MSG-KEY)) TO WS-PARAMS-PTR
-               ADD 2 TO WS-PARAMS-PTR
+               PERFORM SKIP-TO-QUOTE-IN-RESULT
+               ADD 1 TO WS-PARAMS-PTR
                UNSTRING WS-RESULT-JSON
                    DELIMITED '"'
                    INTO WS-MSG-VALUE
@@ -414,6 +1143,26 @@
            MOVE 1 TO WS-PARAMS-PTR
            .
 
+      *----------------------------------------------------------------*
+      * FIND-NUMERIC-VALUE-IN-RESULT: Same as FIND-VALUE-IN-RESULT but *
+      * for unquoted numeric members such as "id".                    *
+      * Input:  WS-MSG-KEY, WS-RESULT-JSON                            *
+      * Output: WS-MSG-VALUE                                          *
+      *----------------------------------------------------------------*
+       FIND-NUMERIC-VALUE-IN-RESULT.
+           MOVE SPACES TO WS-MSG-VALUE
+           PERFORM FIND-KEY-TOP-LEVEL-IN-RESULT
+           IF WS-PARAMS-PTR > 0
+               ADD 1 TO WS-PARAMS-PTR
+               UNSTRING WS-RESULT-JSON
+                   DELIMITED ',' OR '}'
+                   INTO WS-MSG-VALUE
+                   WITH POINTER WS-PARAMS-PTR
+               END-UNSTRING
+           END-IF
+           MOVE 1 TO WS-PARAMS-PTR
+           .
+
       *----------------------------------------------------------------*
       * SEND-RPC-REQUEST: Stub for sending data to CLI process.        *
       * In production, this CALLs the client I/O layer.                *
@@ -427,8 +1176,8 @@
       * RECEIVE-FROM-CLI: Stub for receiving data from CLI process.    *
       *----------------------------------------------------------------*
        RECEIVE-FROM-CLI.
-           CALL "COPILOT-CLIENT" USING WS-JSONRPC-RESPONSE
-               WS-RETURN-CODE
+           CALL "COPILOT-CLIENT" USING WS-JSONRPC-REQUEST
+               WS-JSONRPC-RESPONSE WS-RETURN-CODE
            .
 
       *----------------------------------------------------------------*
@@ -441,6 +1190,10 @@
                SET EPM-APPROVED TO TRUE
                MOVE SPACES TO WS-EPM-SELECTED-ACTION
                MOVE SPACES TO WS-EPM-FEEDBACK
+           ELSE
+               CALL "COPILOT-EPM-REVIEW-WAIT" USING
+                   WS-EXIT-PLAN-MODE-REQ WS-EXIT-PLAN-MODE-RESP
+                   WS-RETURN-CODE
            END-IF
            .
        HANDLE-EXIT-PLAN-MODE-EXIT.
