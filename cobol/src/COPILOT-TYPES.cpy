@@ -14,6 +14,10 @@
            05 WS-GITHUB-TOKEN       PIC X(256) VALUE SPACES.
            05 WS-COPILOT-HOME       PIC X(256) VALUE SPACES.
            05 WS-TCP-CONN-TOKEN     PIC X(256) VALUE SPACES.
+      *    Job identifier: used to derive unique per-job pipe names
+      *    and tags session-registry / audit-trail / hand-off log
+      *    entries so overlapping batch jobs stay distinguishable.
+           05 WS-CLI-JOB-ID         PIC X(20)  VALUE SPACES.
 
       *----------------------------------------------------------------*
       * Client state                                                   *
@@ -63,6 +67,9 @@
                88 STREAMING-ON                 VALUE 1.
                88 STREAMING-OFF                VALUE 0.
            05 WS-SESS-HISTORY-LEN   PIC 9(5)   VALUE 100.
+      *    Turn cap: 0 = unlimited. Once WS-TURN-COUNT reaches this
+      *    value SEND-MESSAGE tears the session down automatically.
+           05 WS-SESS-MAX-TURNS     PIC 9(5)   VALUE 0.
            05 WS-SESS-INSTR-DIRS.
                10 WS-INSTR-DIR-COUNT PIC 9(3)  VALUE 0.
                10 WS-INSTR-DIR-ENTRY OCCURS 10 TIMES.
@@ -105,6 +112,21 @@
            05 WS-TOOL-NAME          PIC X(64)  VALUE SPACES.
            05 WS-TOOL-DESCRIPTION   PIC X(256) VALUE SPACES.
            05 WS-TOOL-SCHEMA        PIC X(1024) VALUE SPACES.
+      *    Name of the subprogram CALLed to service an invocation of
+      *    this tool; left blank for tools the CLI handles itself.
+           05 WS-TOOL-HANDLER       PIC X(30)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Tool registry                                                  *
+      * Tools registered on the session via COPILOT-SESSION-REGISTER-  *
+      * TOOL, consulted by READ-NEXT-EVENT when a session.tool.invoke  *
+      * event arrives to find which subprogram to dispatch to.         *
+      *----------------------------------------------------------------*
+       01  WS-TOOL-REGISTRY.
+           05 WS-TREG-COUNT         PIC 9(2)   VALUE 0.
+           05 WS-TREG-ENTRY OCCURS 10 TIMES.
+               10 WS-TREG-NAME      PIC X(64)  VALUE SPACES.
+               10 WS-TREG-HANDLER   PIC X(30)  VALUE SPACES.
 
       *----------------------------------------------------------------*
       * Tool invocation (received from assistant)                      *
@@ -154,6 +176,9 @@
            88 RC-TIMEOUT                       VALUE -2.
            88 RC-PARSE-ERROR                   VALUE -3.
            88 RC-CONNECTION-ERROR              VALUE -4.
+           88 RC-OVERFLOW-ERROR                VALUE -5.
+           88 RC-SKILLS-ERROR                   VALUE -6.
+           88 RC-AUTH-FAILED                    VALUE -7.
 
       *----------------------------------------------------------------*
       * Session filesystem configuration                               *
@@ -218,8 +243,10 @@
            05 WS-AGENT-SKILLS        PIC X(1024) VALUE SPACES.
       *    Per-agent tool visibility: availableTools
            05 WS-AVAILABLE-TOOLS     PIC X(1024) VALUE SPACES.
-      *    Model capabilities override: modelCapabilities
-           05 WS-MODEL-CAPABILITIES  PIC X(1024) VALUE SPACES.
+      *    Model capabilities override: modelCapabilities is now
+      *    assembled by BUILD-CREATE-PARAMS from the WS-MCO-CAP-ENTRY
+      *    OCCURS table (see WS-MODEL-CAP-OVERRIDE below) rather than
+      *    carried here as a hand-built JSON literal.
       *    Config discovery: enableConfigDiscovery
            05 WS-ENABLE-CONFIG-DISCOVERY PIC 9   VALUE 0.
                88 CONFIG-DISC-ON               VALUE 1.
@@ -242,6 +269,12 @@
                88 USE-LOGGED-IN-NO            VALUE 0.
            05 WS-CLI-IDLE-TIMEOUT   PIC 9(10)  VALUE 0.
            05 WS-CLI-LOG-LEVEL      PIC X(16)  VALUE "error".
+      *    Retry-with-backoff around framed pipe I/O
+           05 WS-CLI-RETRY-COUNT    PIC 9(3)   VALUE 3.
+           05 WS-CLI-RETRY-DELAY-MS PIC 9(10)  VALUE 500.
+      *    How long START-CLI-PROCESS waits for the named pipes to
+      *    appear before giving up on OPEN-COMMUNICATION.
+           05 WS-CLI-PIPE-WAIT-MS   PIC 9(10)  VALUE 10000.
 
       *----------------------------------------------------------------*
       * Remote option for CLI spawn                                    *
@@ -280,6 +313,13 @@
            88 EPM-HANDLER-ACTIVE                VALUE 1.
            88 EPM-HANDLER-INACTIVE              VALUE 0.
 
+      *    Manual review queue: when EPM-HANDLER-ACTIVE, HANDLE-EXIT-
+      *    PLAN-MODE doesn't auto-approve; it queues the plan for an
+      *    operator and polls for a decision at this cadence.
+       01  WS-EPM-REVIEW-CONFIG.
+           05 WS-EPM-POLL-INTERVAL-MS PIC 9(10) VALUE 2000.
+           05 WS-EPM-POLL-TIMEOUT-MS  PIC 9(10) VALUE 300000.
+
       *----------------------------------------------------------------*
       * W3C Trace Context                                              *
       *----------------------------------------------------------------*
@@ -394,11 +434,22 @@
 
       *----------------------------------------------------------------*
       * Model capabilities override                                    *
+      * Structured OCCURS table of discrete capability fields, rather  *
+      * than hand-built JSON text the caller had to format up front.   *
+      * BUILD-CREATE-PARAMS assembles the modelCapabilities JSON       *
+      * object itself from this table.                                 *
       *----------------------------------------------------------------*
        01  WS-MODEL-CAP-OVERRIDE.
-           05 WS-MCO-SUPPORTS        PIC X(512) VALUE SPACES.
-           05 WS-MCO-LIMITS          PIC X(512) VALUE SPACES.
-           05 WS-MCO-VISION          PIC X(256) VALUE SPACES.
            05 WS-MCO-ENABLED         PIC 9      VALUE 0.
                88 MCO-ENABLED                   VALUE 1.
                88 MCO-DISABLED                  VALUE 0.
+           05 WS-MCO-CAP-COUNT       PIC 9(2)   VALUE 0.
+           05 WS-MCO-CAP-ENTRY OCCURS 20 TIMES.
+               10 WS-MCO-CAP-NAME    PIC X(32)  VALUE SPACES.
+               10 WS-MCO-CAP-SUPPORTED PIC 9    VALUE 0.
+                   88 MCO-CAP-IS-SUPPORTED       VALUE 1.
+                   88 MCO-CAP-NOT-SUPPORTED      VALUE 0.
+               10 WS-MCO-CAP-HAS-LIMIT PIC 9   VALUE 0.
+                   88 MCO-CAP-LIMIT-SET          VALUE 1.
+                   88 MCO-CAP-LIMIT-NOT-SET      VALUE 0.
+               10 WS-MCO-CAP-LIMIT   PIC 9(10)  VALUE 0.
