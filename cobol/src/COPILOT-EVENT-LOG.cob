@@ -0,0 +1,89 @@
+      *================================================================*
+      * COPILOT-EVENT-LOG.cob                                          *
+      * Appends one record per session event notification read off    *
+      * the CLI pipe to a dated event log, whether or not the event    *
+      * was one COPILOT-SESSION acts on, so operators can see the full *
+      * event stream for a run without re-running it under a debugger. *
+      * CALLed by COPILOT-SESSION from READ-NEXT-EVENT.                *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPILOT-EVENT-LOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-LOG ASSIGN TO WS-EVENT-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-LOG.
+       01  EVENT-LOG-RECORD          PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+       COPY "COPILOT-FILES.cpy".
+
+       01  WS-FILE-STATUS            PIC XX     VALUE "00".
+       01  WS-EVENT-LOG-NAME         PIC X(64)  VALUE SPACES.
+       01  WS-TODAY-DATE             PIC X(21)  VALUE SPACES.
+       01  WS-OUT-LINE               PIC X(4096) VALUE SPACES.
+       01  WS-OUT-PTR                PIC 9(5)   VALUE 1.
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                 PIC X(20).
+       01  LS-SESSION-ID             PIC X(64).
+       01  LS-METHOD                 PIC X(64).
+       01  LS-BODY                   PIC X(4096).
+
+       PROCEDURE DIVISION.
+
+       ENTRY "COPILOT-LOG-EVENT" USING LS-JOB-ID LS-SESSION-ID
+           LS-METHOD LS-BODY.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           MOVE SPACES TO WS-EVENT-LOG-NAME
+           STRING
+               "EVENT-LOG-"
+               WS-TODAY-DATE(1:8)
+               ".TXT"
+               DELIMITED SIZE
+               INTO WS-EVENT-LOG-NAME
+           END-STRING
+
+           OPEN EXTEND EVENT-LOG
+           IF WS-FILE-STATUS = "35" OR WS-FILE-STATUS = "05"
+               OPEN OUTPUT EVENT-LOG
+           END-IF
+
+           MOVE WS-TODAY-DATE       TO EVT-TIMESTAMP
+           MOVE LS-JOB-ID           TO EVT-JOB-ID
+           MOVE LS-SESSION-ID       TO EVT-SESSION-ID
+           MOVE LS-METHOD           TO EVT-METHOD
+           MOVE LS-BODY             TO EVT-BODY
+
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE 1 TO WS-OUT-PTR
+           STRING
+               FUNCTION TRIM(EVT-TIMESTAMP) " "
+               FUNCTION TRIM(EVT-JOB-ID) " "
+               FUNCTION TRIM(EVT-SESSION-ID) " "
+               FUNCTION TRIM(EVT-METHOD) " "
+               FUNCTION TRIM(EVT-BODY)
+               DELIMITED SIZE
+               INTO WS-OUT-LINE
+               WITH POINTER WS-OUT-PTR
+           END-STRING
+
+           WRITE EVENT-LOG-RECORD FROM WS-OUT-LINE
+           CLOSE EVENT-LOG
+
+           GOBACK
+           .
+
+       STOP RUN.
