@@ -0,0 +1,94 @@
+      *================================================================*
+      * COPILOT-EXCEPTION-LOG.cob                                      *
+      * Appends one record per failed JSON-RPC call to a dated         *
+      * exception log so operators can review every failure from a     *
+      * run in a single daily report instead of re-running jobs to     *
+      * see what broke. CALLed by COPILOT-CLIENT and COPILOT-SESSION   *
+      * whenever WS-RETURN-CODE comes back non-zero.                   *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COPILOT-EXCEPTION-LOG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO WS-EXCEPTION-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-RECORD      PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+       COPY "COPILOT-FILES.cpy".
+
+       01  WS-FILE-STATUS            PIC XX     VALUE "00".
+       01  WS-EXCEPTION-LOG-NAME     PIC X(64)  VALUE SPACES.
+       01  WS-TODAY-DATE             PIC X(21)  VALUE SPACES.
+       01  WS-OUT-LINE               PIC X(4096) VALUE SPACES.
+       01  WS-OUT-PTR                PIC 9(5)   VALUE 1.
+       01  WS-RC-DISPLAY             PIC -(4)9  VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                 PIC X(20).
+       01  LS-METHOD                 PIC X(64).
+       01  LS-SESSION-ID             PIC X(64).
+       01  LS-RETURN-CODE            PIC S9(4).
+       01  LS-ERROR-MSG              PIC X(256).
+
+       PROCEDURE DIVISION.
+
+       ENTRY "COPILOT-LOG-EXCEPTION" USING LS-JOB-ID LS-METHOD
+           LS-SESSION-ID LS-RETURN-CODE LS-ERROR-MSG.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           MOVE SPACES TO WS-EXCEPTION-LOG-NAME
+           STRING
+               "EXCEPTION-LOG-"
+               WS-TODAY-DATE(1:8)
+               ".TXT"
+               DELIMITED SIZE
+               INTO WS-EXCEPTION-LOG-NAME
+           END-STRING
+
+           OPEN EXTEND EXCEPTION-LOG
+           IF WS-FILE-STATUS = "35" OR WS-FILE-STATUS = "05"
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF
+
+           MOVE WS-TODAY-DATE       TO EXC-TIMESTAMP
+           MOVE LS-JOB-ID           TO EXC-JOB-ID
+           MOVE LS-METHOD           TO EXC-METHOD
+           MOVE LS-SESSION-ID       TO EXC-SESSION-ID
+           MOVE LS-RETURN-CODE      TO EXC-RETURN-CODE
+           MOVE LS-ERROR-MSG        TO EXC-ERROR-MSG
+           MOVE LS-RETURN-CODE      TO WS-RC-DISPLAY
+
+           MOVE SPACES TO WS-OUT-LINE
+           MOVE 1 TO WS-OUT-PTR
+           STRING
+               FUNCTION TRIM(EXC-TIMESTAMP) " "
+               FUNCTION TRIM(EXC-JOB-ID) " "
+               FUNCTION TRIM(EXC-METHOD) " "
+               FUNCTION TRIM(EXC-SESSION-ID) " "
+               FUNCTION TRIM(WS-RC-DISPLAY) " "
+               FUNCTION TRIM(EXC-ERROR-MSG)
+               DELIMITED SIZE
+               INTO WS-OUT-LINE
+               WITH POINTER WS-OUT-PTR
+           END-STRING
+
+           WRITE EXCEPTION-LOG-RECORD FROM WS-OUT-LINE
+           CLOSE EXCEPTION-LOG
+
+           GOBACK
+           .
+
+       STOP RUN.
