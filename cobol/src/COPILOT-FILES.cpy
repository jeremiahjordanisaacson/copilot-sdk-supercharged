@@ -0,0 +1,119 @@
+      *================================================================*
+      * COPILOT-FILES.cpy                                              *
+      * Record layouts for the operational log/registry files shared  *
+      * by more than one program (audit trail, session registry,      *
+      * exception log, transcript, MCP/command registry). Files that  *
+      * only one program touches keep their record layout local to    *
+      * that program instead of adding an entry here.                 *
+      *                                                                *
+      * COPILOT-CLIENT.cob is the one deliberate exception: it owns   *
+      * the FD 01-levels for SESSION-REGISTRY-RECORD, REGISTRY-LEDGER *
+      * -RECORD, TRANSCRIPT-FILE-RECORD, and EPM-REVIEW-FILE-RECORD   *
+      * field-for-field inline rather than COPYing the matching       *
+      * layouts below into its FILE SECTION. This file holds every    *
+      * shared layout as one flat list of 01-levels with no per-      *
+      * record member split, so COPYing it into a single FD would     *
+      * drag every other file's record layout into that FD too. Until *
+      * this copybook is split into one member per record, keep any   *
+      * field added to WS-SESSION-REGISTRY-RECORD, WS-REGISTRY-ENTRY- *
+      * RECORD, WS-TRANSCRIPT-RECORD, or WS-EPM-REVIEW-RECORD in sync *
+      * by hand with COPILOT-CLIENT.cob's inline copies of the same.  *
+      *================================================================*
+
+      *----------------------------------------------------------------*
+      * Audit trail: one record per outbound request / inbound         *
+      * response frame that crosses the CLI pipe.                      *
+      *----------------------------------------------------------------*
+       01  WS-AUDIT-RECORD.
+           05 AUD-TIMESTAMP          PIC X(21)  VALUE SPACES.
+           05 AUD-JOB-ID             PIC X(20)  VALUE SPACES.
+           05 AUD-REQUEST-ID         PIC 9(10)  VALUE 0.
+           05 AUD-DIRECTION          PIC X(8)   VALUE SPACES.
+               88 AUD-DIR-OUTBOUND              VALUE "OUTBOUND".
+               88 AUD-DIR-INBOUND               VALUE "INBOUND".
+           05 AUD-TRACEPARENT        PIC X(64)  VALUE SPACES.
+           05 AUD-TRACESTATE         PIC X(64)  VALUE SPACES.
+           05 AUD-BODY               PIC X(4096) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Local session registry: our own record of sessions created    *
+      * under our jobs, independent of the live CLI server.            *
+      *----------------------------------------------------------------*
+       01  WS-SESSION-REGISTRY-RECORD.
+           05 SREG-SESSION-ID        PIC X(64)  VALUE SPACES.
+           05 SREG-JOB-ID            PIC X(20)  VALUE SPACES.
+           05 SREG-AGENT-NAME        PIC X(64)  VALUE SPACES.
+           05 SREG-CREATE-TS         PIC X(21)  VALUE SPACES.
+           05 SREG-STATUS            PIC X(10)  VALUE SPACES.
+               88 SREG-STATUS-ACTIVE             VALUE "ACTIVE".
+               88 SREG-STATUS-DELETED            VALUE "DELETED".
+           05 SREG-TRACEPARENT       PIC X(64)  VALUE SPACES.
+           05 SREG-TRACESTATE        PIC X(64)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Exception log: one record per failed JSON-RPC call, across     *
+      * both COPILOT-CLIENT and COPILOT-SESSION.                       *
+      *----------------------------------------------------------------*
+       01  WS-EXCEPTION-RECORD.
+           05 EXC-TIMESTAMP          PIC X(21)  VALUE SPACES.
+           05 EXC-JOB-ID             PIC X(20)  VALUE SPACES.
+           05 EXC-METHOD             PIC X(64)  VALUE SPACES.
+           05 EXC-SESSION-ID         PIC X(64)  VALUE SPACES.
+           05 EXC-RETURN-CODE        PIC S9(4)  VALUE 0.
+           05 EXC-ERROR-MSG          PIC X(256) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Conversation transcript, keyed by session id + turn number.    *
+      *----------------------------------------------------------------*
+       01  WS-TRANSCRIPT-RECORD.
+           05 TRX-KEY.
+               10 TRX-SESSION-ID     PIC X(64)  VALUE SPACES.
+               10 TRX-TURN-NO        PIC 9(10)  VALUE 0.
+           05 TRX-USER-MSG           PIC X(2048) VALUE SPACES.
+           05 TRX-ASSISTANT-MSG      PIC X(2048) VALUE SPACES.
+           05 TRX-TIMESTAMP          PIC X(21)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Structured event log: one record per session event notification*
+      * read off the CLI pipe, whether or not it was dispatched.       *
+      *----------------------------------------------------------------*
+       01  WS-EVENT-LOG-RECORD.
+           05 EVT-TIMESTAMP          PIC X(21)  VALUE SPACES.
+           05 EVT-JOB-ID             PIC X(20)  VALUE SPACES.
+           05 EVT-SESSION-ID         PIC X(64)  VALUE SPACES.
+           05 EVT-METHOD             PIC X(64)  VALUE SPACES.
+           05 EVT-BODY               PIC X(4096) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Manual review queue entry for one exit-plan-mode request,      *
+      * keyed by request id. Written PENDING by COPILOT-CLIENT when    *
+      * the plan is queued; rewritten APPROVED/DENIED by the review    *
+      * console once an operator decides.                               *
+      *----------------------------------------------------------------*
+       01  WS-EPM-REVIEW-RECORD.
+           05 EPMR-REQUEST-ID        PIC X(40)  VALUE SPACES.
+           05 EPMR-SESSION-ID        PIC X(64)  VALUE SPACES.
+           05 EPMR-SUMMARY           PIC X(1024) VALUE SPACES.
+           05 EPMR-PLAN-CONTENT      PIC X(2048) VALUE SPACES.
+           05 EPMR-ACTIONS           PIC X(1024) VALUE SPACES.
+           05 EPMR-RECOMMENDED       PIC X(64)  VALUE SPACES.
+           05 EPMR-STATUS            PIC X(10)  VALUE SPACES.
+               88 EPMR-STATUS-PENDING            VALUE "PENDING".
+               88 EPMR-STATUS-APPROVED           VALUE "APPROVED".
+               88 EPMR-STATUS-DENIED             VALUE "DENIED".
+           05 EPMR-SELECTED-ACTION   PIC X(64)  VALUE SPACES.
+           05 EPMR-FEEDBACK          PIC X(256) VALUE SPACES.
+           05 EPMR-TIMESTAMP         PIC X(21)  VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * MCP server / slash command registration ledger.                *
+      *----------------------------------------------------------------*
+       01  WS-REGISTRY-ENTRY-RECORD.
+           05 REGE-TYPE              PIC X(8)   VALUE SPACES.
+               88 REGE-TYPE-MCP                  VALUE "MCP".
+               88 REGE-TYPE-COMMAND              VALUE "COMMAND".
+           05 REGE-NAME              PIC X(64)  VALUE SPACES.
+           05 REGE-DETAIL            PIC X(256) VALUE SPACES.
+           05 REGE-STATUS            PIC X(10)  VALUE SPACES.
+               88 REGE-STATUS-ACTIVE             VALUE "ACTIVE".
+               88 REGE-STATUS-REMOVED            VALUE "REMOVED".
