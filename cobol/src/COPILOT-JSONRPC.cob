@@ -29,6 +29,10 @@
        01  WS-BRACE-DEPTH           PIC 9(3)    VALUE 0.
        01  WS-SCAN-IDX              PIC 9(5)    VALUE 0.
        01  WS-SCAN-CHAR             PIC X       VALUE SPACES.
+       01  WS-IN-STRING             PIC 9       VALUE 0.
+           88 SCAN-IN-STRING                    VALUE 1.
+       01  WS-KEY-SCAN-POS          PIC 9(5)    VALUE 0.
+       01  WS-KEY-LEN               PIC 9(3)    VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -219,6 +223,64 @@
                TO WS-RESP-RESULT-LEN
            .
 
+      *----------------------------------------------------------------*
+      * FIND-KEY-TOP-LEVEL: Locate WS-PARSE-KEY at brace depth 1 only, *
+      * so a same-named key nested inside a sub-object (e.g. inside   *
+      * "params" or "result") can't be mistaken for the top-level     *
+      * member. Output: WS-SCAN-IDX positioned just past the key, or  *
+      * zero if no depth-1 occurrence was found.                      *
+      *----------------------------------------------------------------*
+       FIND-KEY-TOP-LEVEL.
+           MOVE 0 TO WS-SCAN-IDX
+           MOVE 0 TO WS-BRACE-DEPTH
+           MOVE 0 TO WS-IN-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-KEY))
+               TO WS-KEY-LEN
+
+           PERFORM VARYING WS-KEY-SCAN-POS FROM 1 BY 1
+               UNTIL WS-KEY-SCAN-POS >
+                   FUNCTION LENGTH(WS-JSON-BUFFER)
+                   OR WS-SCAN-IDX > 0
+
+               MOVE WS-JSON-BUFFER(WS-KEY-SCAN-POS:1)
+                   TO WS-SCAN-CHAR
+
+               EVALUATE WS-SCAN-CHAR
+                   WHEN '"'
+                       IF WS-KEY-SCAN-POS = 1
+                           OR WS-JSON-BUFFER
+                               (WS-KEY-SCAN-POS - 1:1) NOT = '\'
+                           IF SCAN-IN-STRING
+                               MOVE 0 TO WS-IN-STRING
+                           ELSE
+                               MOVE 1 TO WS-IN-STRING
+                           END-IF
+                       END-IF
+                   WHEN '{'
+                       IF NOT SCAN-IN-STRING
+                           ADD 1 TO WS-BRACE-DEPTH
+                       END-IF
+                   WHEN '}'
+                       IF NOT SCAN-IN-STRING
+                           SUBTRACT 1 FROM WS-BRACE-DEPTH
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               IF WS-BRACE-DEPTH = 1
+                   IF WS-KEY-SCAN-POS + WS-KEY-LEN - 1 <=
+                       FUNCTION LENGTH(WS-JSON-BUFFER)
+                       IF WS-JSON-BUFFER(WS-KEY-SCAN-POS:WS-KEY-LEN)
+                           = FUNCTION TRIM(WS-PARSE-KEY)
+                           COMPUTE WS-SCAN-IDX =
+                               WS-KEY-SCAN-POS + WS-KEY-LEN
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
       *----------------------------------------------------------------*
       * FIND-STRING-VALUE: Locate a key and extract its string value.  *
       * Input:  WS-PARSE-KEY, WS-JSON-BUFFER                          *
@@ -226,16 +288,9 @@
       *----------------------------------------------------------------*
        FIND-STRING-VALUE.
            MOVE SPACES TO WS-PARSE-VALUE
-           MOVE 0 TO WS-SCAN-IDX
-
-           INSPECT WS-JSON-BUFFER TALLYING WS-SCAN-IDX
-               FOR CHARACTERS BEFORE INITIAL WS-PARSE-KEY
+           PERFORM FIND-KEY-TOP-LEVEL
 
            IF WS-SCAN-IDX > 0
-               ADD FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-KEY))
-                   TO WS-SCAN-IDX
-               ADD 1 TO WS-SCAN-IDX
-
                PERFORM SKIP-TO-QUOTE
                ADD 1 TO WS-SCAN-IDX
                UNSTRING WS-JSON-BUFFER
@@ -252,15 +307,10 @@
       *----------------------------------------------------------------*
        FIND-NUMERIC-VALUE.
            MOVE SPACES TO WS-PARSE-VALUE
-           MOVE 0 TO WS-SCAN-IDX
-
-           INSPECT WS-JSON-BUFFER TALLYING WS-SCAN-IDX
-               FOR CHARACTERS BEFORE INITIAL WS-PARSE-KEY
+           PERFORM FIND-KEY-TOP-LEVEL
 
            IF WS-SCAN-IDX > 0
-               ADD FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-KEY))
-                   TO WS-SCAN-IDX
-               ADD 2 TO WS-SCAN-IDX
+               ADD 1 TO WS-SCAN-IDX
                UNSTRING WS-JSON-BUFFER
                    DELIMITED ',' OR '}'
                    INTO WS-PARSE-VALUE
@@ -275,17 +325,10 @@
       *----------------------------------------------------------------*
        FIND-OBJECT-VALUE.
            MOVE SPACES TO WS-PARSE-VALUE
-           MOVE 0 TO WS-SCAN-IDX
-           MOVE 0 TO WS-BRACE-DEPTH
-
-           INSPECT WS-JSON-BUFFER TALLYING WS-SCAN-IDX
-               FOR CHARACTERS BEFORE INITIAL WS-PARSE-KEY
+           PERFORM FIND-KEY-TOP-LEVEL
 
            IF WS-SCAN-IDX > 0
-               ADD FUNCTION LENGTH(FUNCTION TRIM(WS-PARSE-KEY))
-                   TO WS-SCAN-IDX
-               ADD 2 TO WS-SCAN-IDX
-
+               ADD 1 TO WS-SCAN-IDX
                PERFORM SCAN-OBJECT-BRACES
            END-IF
            MOVE 0 TO WS-SCAN-IDX
