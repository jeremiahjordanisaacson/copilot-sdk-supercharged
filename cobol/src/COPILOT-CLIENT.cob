@@ -20,6 +20,30 @@
            SELECT CLI-OUTPUT ASSIGN TO WS-CLI-OUTPUT-FILE
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SESSION-REGISTRY ASSIGN TO WS-SESSION-REG-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SREG-SESSION-ID
+               FILE STATUS IS WS-SREG-FILE-STATUS.
+           SELECT FG-HANDOFF-LOG ASSIGN TO WS-FGH-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FGH-FILE-STATUS.
+           SELECT REGISTRY-LEDGER ASSIGN TO WS-REGL-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGL-FILE-STATUS.
+           SELECT TRANSCRIPT-FILE ASSIGN TO WS-TRX-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRX-KEY
+               FILE STATUS IS WS-TRX-FILE-STATUS.
+           SELECT EPM-REVIEW-FILE ASSIGN TO WS-EPMR-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EPMR-REQUEST-ID
+               FILE STATUS IS WS-EPMR-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -30,6 +54,66 @@
        FD  CLI-OUTPUT.
        01  CLI-OUTPUT-RECORD        PIC X(8192).
 
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD         PIC X(4096).
+
+      *    Field-for-field match of WS-SESSION-REGISTRY-RECORD in        *
+      *    COPILOT-FILES.cpy -- keep the two in sync by hand (see the    *
+      *    note at the top of that copybook).                           *
+       FD  SESSION-REGISTRY.
+       01  SESSION-REGISTRY-RECORD.
+           05 SREG-SESSION-ID       PIC X(64).
+           05 SREG-JOB-ID           PIC X(20).
+           05 SREG-AGENT-NAME       PIC X(64).
+           05 SREG-CREATE-TS        PIC X(21).
+           05 SREG-STATUS           PIC X(10).
+           05 SREG-TRACEPARENT      PIC X(64).
+           05 SREG-TRACESTATE       PIC X(64).
+
+       FD  FG-HANDOFF-LOG.
+       01  FG-HANDOFF-LOG-RECORD    PIC X(1024).
+
+      *    Field-for-field match of WS-REGISTRY-ENTRY-RECORD in          *
+      *    COPILOT-FILES.cpy -- keep the two in sync by hand (see the    *
+      *    note at the top of that copybook).                           *
+       FD  REGISTRY-LEDGER.
+       01  REGISTRY-LEDGER-RECORD.
+           05 REGE-TYPE             PIC X(8).
+           05 REGE-NAME             PIC X(64).
+           05 REGE-DETAIL           PIC X(256).
+           05 REGE-STATUS           PIC X(10).
+
+      *    Field-for-field match of WS-TRANSCRIPT-RECORD in              *
+      *    COPILOT-FILES.cpy -- keep the two in sync by hand (see the    *
+      *    note at the top of that copybook).                           *
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-FILE-RECORD.
+           05 TRX-KEY.
+               10 TRX-SESSION-ID    PIC X(64).
+               10 TRX-TURN-NO       PIC 9(10).
+           05 TRX-USER-MSG          PIC X(2048).
+           05 TRX-ASSISTANT-MSG     PIC X(2048).
+           05 TRX-TIMESTAMP         PIC X(21).
+
+      *    Manual review queue entry for one exit-plan-mode request:     *
+      *    written PENDING when the plan is queued, then rewritten by    *
+      *    an operator console with the decision fields filled in.       *
+      *    Field-for-field match of WS-EPM-REVIEW-RECORD in              *
+      *    COPILOT-FILES.cpy -- keep the two in sync by hand (see the    *
+      *    note at the top of that copybook).                           *
+       FD  EPM-REVIEW-FILE.
+       01  EPM-REVIEW-FILE-RECORD.
+           05 EPMR-REQUEST-ID       PIC X(40).
+           05 EPMR-SESSION-ID       PIC X(64).
+           05 EPMR-SUMMARY          PIC X(1024).
+           05 EPMR-PLAN-CONTENT     PIC X(2048).
+           05 EPMR-ACTIONS          PIC X(1024).
+           05 EPMR-RECOMMENDED      PIC X(64).
+           05 EPMR-STATUS           PIC X(10).
+           05 EPMR-SELECTED-ACTION  PIC X(64).
+           05 EPMR-FEEDBACK         PIC X(256).
+           05 EPMR-TIMESTAMP        PIC X(21).
+
        WORKING-STORAGE SECTION.
 
        COPY "COPILOT-TYPES.cpy".
@@ -55,12 +139,111 @@
        01  WS-IO-RETURN-CODE        PIC S9(4)   VALUE 0.
        01  WS-JSON-WORK             PIC X(8192) VALUE SPACES.
        01  WS-JSON-WORK-LEN         PIC 9(5)    VALUE 0.
+       01  WS-AUTH-SCAN-POS         PIC 9(5)    VALUE 0.
        01  WS-FG-SESSION-ID         PIC X(256)  VALUE SPACES.
 
+       01  WS-AUDIT-LOG-NAME        PIC X(64)   VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS     PIC XX      VALUE "00".
+       01  WS-AUDIT-LINE            PIC X(4096) VALUE SPACES.
+       01  WS-AUDIT-PTR             PIC 9(5)    VALUE 1.
+       01  WS-AUDIT-REQUEST-ID      PIC 9(10)   VALUE 0.
+       01  WS-AUDIT-DIRECTION       PIC X(8)    VALUE SPACES.
+       01  WS-AUDIT-BODY            PIC X(4096) VALUE SPACES.
+       01  WS-TODAY-DATE            PIC X(21)   VALUE SPACES.
+
+       01  WS-SESSION-REG-NAME      PIC X(64)   VALUE SPACES.
+       01  WS-SREG-FILE-STATUS      PIC XX      VALUE "00".
+
+       01  WS-FGH-LOG-NAME          PIC X(64)   VALUE SPACES.
+       01  WS-FGH-FILE-STATUS       PIC XX      VALUE "00".
+       01  WS-FGH-LINE              PIC X(1024) VALUE SPACES.
+       01  WS-FGH-PTR               PIC 9(5)    VALUE 1.
+       01  WS-FGH-PREV-ID           PIC X(256)  VALUE SPACES.
+
+       01  WS-REGL-NAME             PIC X(64)   VALUE SPACES.
+       01  WS-REGL-FILE-STATUS      PIC XX      VALUE "00".
+       01  WS-REGL-SCAN-TYPE        PIC X(8)    VALUE SPACES.
+       01  WS-REGL-SCAN-NAME        PIC X(64)   VALUE SPACES.
+       01  WS-REGL-FOUND-FLAG       PIC 9       VALUE 0.
+           88 REGL-NAME-ACTIVE                  VALUE 1.
+           88 REGL-NAME-NOT-ACTIVE               VALUE 0.
+
+       01  WS-TRX-FILE-NAME         PIC X(64)   VALUE SPACES.
+       01  WS-TRX-FILE-STATUS       PIC XX      VALUE "00".
+       01  WS-RECAP-PTR             PIC 9(5)    VALUE 1.
+       01  WS-RECAP-TURN-COUNT      PIC 9(10)   VALUE 0.
+
+       01  WS-EPMR-FILE-NAME        PIC X(64)   VALUE SPACES.
+       01  WS-EPMR-FILE-STATUS      PIC XX      VALUE "00".
+       01  WS-EPM-REQUEST-SEQ       PIC 9(6)    VALUE 0.
+       01  WS-EPM-POLL-START-SECS   PIC 9(8)    VALUE 0.
+       01  WS-EPM-POLL-ELAPSED-SECS PIC S9(8)   VALUE 0.
+       01  WS-EPM-POLL-TIMEOUT-SECS PIC 9(8)    VALUE 0.
+       01  WS-EPM-DONE-FLAG         PIC 9       VALUE 0.
+           88 EPM-REVIEW-DONE                   VALUE 1.
+           88 EPM-REVIEW-PENDING                VALUE 0.
+
+       01  WS-RETRY-ATTEMPT         PIC 9(3)    VALUE 0.
+       01  WS-DELAY-SECS-WHOLE      PIC 9(6)    VALUE 0.
+       01  WS-DELAY-MS-REMAINDER    PIC 999     VALUE 0.
+       01  WS-SLEEP-COMMAND         PIC X(32)   VALUE SPACES.
+       01  WS-PIPE-WAIT-ELAPSED-MS  PIC 9(10)   VALUE 0.
+
        LINKAGE SECTION.
        01  LS-REQUEST               PIC X(8192).
        01  LS-RESPONSE              PIC X(8192).
        01  LS-RETURN-CODE           PIC S9(4).
+       01  LS-FG-SESSION-ID         PIC X(256).
+       01  LS-CLIENT-OPTIONS.
+           05 LS-CLI-PATH           PIC X(256).
+           05 LS-CLI-URL            PIC X(256).
+           05 LS-AUTO-START         PIC 9.
+           05 LS-GITHUB-TOKEN       PIC X(256).
+           05 LS-COPILOT-HOME       PIC X(256).
+           05 LS-TCP-CONN-TOKEN     PIC X(256).
+
+       01  LS-REG-SESSION-ID        PIC X(64).
+       01  LS-REG-AGENT-NAME        PIC X(64).
+
+       01  LS-TRX-SESSION-ID        PIC X(64).
+       01  LS-TRX-TURN-NO           PIC 9(10).
+       01  LS-TRX-USER-MSG          PIC X(2048).
+       01  LS-TRX-ASSISTANT-MSG     PIC X(2048).
+
+       01  LS-RECAP-TEXT            PIC X(2048).
+       01  LS-RECAP-TURN-COUNT      PIC 9(10).
+
+       01  LS-EPM-REQ.
+           05 LS-EPM-SUMMARY        PIC X(1024).
+           05 LS-EPM-PLAN-CONTENT   PIC X(2048).
+           05 LS-EPM-ACTIONS        PIC X(1024).
+           05 LS-EPM-RECOMMENDED    PIC X(64).
+           05 LS-EPM-SESSION-ID     PIC X(64).
+
+       01  LS-EPM-RESP.
+           05 LS-EPM-APPROVED        PIC 9.
+           05 LS-EPM-SELECTED-ACTION PIC X(64).
+           05 LS-EPM-FEEDBACK        PIC X(256).
+
+       01  LS-MCP-SERVER-CONFIG.
+           05 LS-MCP-SERVER-NAME     PIC X(64).
+           05 LS-MCP-SERVER-TYPE     PIC X(16).
+           05 LS-MCP-SERVER-CMD      PIC X(256).
+           05 LS-MCP-SERVER-URL      PIC X(256).
+
+       01  LS-REMOVE-MCP-NAME        PIC X(64).
+
+       01  LS-COMMAND-DEF.
+           05 LS-CMD-NAME            PIC X(64).
+           05 LS-CMD-DESCRIPTION     PIC X(256).
+
+       01  LS-UNREGISTER-CMD-NAME    PIC X(64).
+
+       01  LS-SESSION-FS-CONFIG.
+           05 LS-SFS-INITIAL-CWD     PIC X(256).
+           05 LS-SFS-STATE-PATH      PIC X(256).
+           05 LS-SFS-CONVENTIONS     PIC X(16).
+           05 LS-SFS-ENABLED         PIC 9.
 
        PROCEDURE DIVISION.
 
@@ -81,9 +264,11 @@
       * Input:  WS-CLIENT-OPTIONS                                      *
       * Output: WS-CLIENT-STATE, WS-RETURN-CODE                       *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-CLIENT-INIT" USING WS-CLIENT-OPTIONS
-           WS-RETURN-CODE.
+       ENTRY "COPILOT-CLIENT-INIT" USING LS-CLIENT-OPTIONS
+           LS-RETURN-CODE.
+           MOVE LS-CLIENT-OPTIONS TO WS-CLIENT-OPTIONS
            PERFORM INIT-CLIENT
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -91,8 +276,9 @@
       * START-CLIENT: Launch the CLI process and open pipes.           *
       * Output: WS-CLIENT-STATE, WS-RETURN-CODE                       *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-CLIENT-START" USING WS-RETURN-CODE.
+       ENTRY "COPILOT-CLIENT-START" USING LS-RETURN-CODE.
            PERFORM START-CLI-PROCESS
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -100,8 +286,9 @@
       * STOP-CLIENT: Shut down the CLI process and close pipes.        *
       * Output: WS-RETURN-CODE                                        *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-CLIENT-STOP" USING WS-RETURN-CODE.
+       ENTRY "COPILOT-CLIENT-STOP" USING LS-RETURN-CODE.
            PERFORM STOP-CLI-PROCESS
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -109,8 +296,9 @@
       * PING: Send a health-check ping to the CLI.                     *
       * Output: WS-RETURN-CODE (0 = healthy)                          *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-CLIENT-PING" USING WS-RETURN-CODE.
+       ENTRY "COPILOT-CLIENT-PING" USING LS-RETURN-CODE.
            PERFORM PING-CLI
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -118,9 +306,11 @@
       * GET-FG-SESSION: Get the foreground session ID.                 *
       * Output: WS-FG-SESSION-ID, WS-RETURN-CODE                     *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-GET-FG-SESSION" USING WS-FG-SESSION-ID
-           WS-RETURN-CODE.
+       ENTRY "COPILOT-GET-FG-SESSION" USING LS-FG-SESSION-ID
+           LS-RETURN-CODE.
            PERFORM GET-FOREGROUND-SESSION
+           MOVE WS-FG-SESSION-ID TO LS-FG-SESSION-ID
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -129,9 +319,12 @@
       * Input:  WS-FG-SESSION-ID                                      *
       * Output: WS-RETURN-CODE                                        *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-SET-FG-SESSION" USING WS-FG-SESSION-ID
-           WS-RETURN-CODE.
+       ENTRY "COPILOT-SET-FG-SESSION" USING LS-FG-SESSION-ID
+           LS-RETURN-CODE.
+           MOVE WS-FG-SESSION-ID TO WS-FGH-PREV-ID
+           MOVE LS-FG-SESSION-ID TO WS-FG-SESSION-ID
            PERFORM SET-FOREGROUND-SESSION
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -146,6 +339,150 @@
            GOBACK
            .
 
+      *----------------------------------------------------------------*
+      * REGISTER-SESSION: Record a newly created session in our own    *
+      * local registry, independent of the live CLI server's session   *
+      * table.                                                          *
+      * Input:  LS-REG-SESSION-ID, LS-REG-AGENT-NAME                   *
+      * Output: LS-RETURN-CODE                                         *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-REGISTER-SESSION" USING LS-REG-SESSION-ID
+           LS-REG-AGENT-NAME LS-RETURN-CODE.
+           PERFORM REGISTER-SESSION-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * DEREGISTER-SESSION: Mark a session deleted in the local        *
+      * registry.                                                       *
+      * Input:  LS-REG-SESSION-ID                                      *
+      * Output: LS-RETURN-CODE                                         *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-DEREGISTER-SESSION" USING LS-REG-SESSION-ID
+           LS-RETURN-CODE.
+           PERFORM DEREGISTER-SESSION-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * RECORD-TRANSCRIPT: Append one turn to the indexed transcript   *
+      * file, keyed by session ID and turn number.                     *
+      * Input:  LS-TRX-SESSION-ID, LS-TRX-TURN-NO, LS-TRX-USER-MSG,    *
+      *         LS-TRX-ASSISTANT-MSG                                   *
+      * Output: LS-RETURN-CODE                                         *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-RECORD-TRANSCRIPT" USING LS-TRX-SESSION-ID
+           LS-TRX-TURN-NO LS-TRX-USER-MSG LS-TRX-ASSISTANT-MSG
+           LS-RETURN-CODE.
+           PERFORM RECORD-TRANSCRIPT-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-REVIEW-WAIT: Queue an exit-plan-mode request for manual     *
+      * review and block, polling the decision file, until an operator *
+      * records a decision or WS-EPM-POLL-TIMEOUT-MS elapses.          *
+      * Input:  LS-EPM-REQ                                             *
+      * Output: LS-EPM-RESP, LS-RETURN-CODE                            *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-EPM-REVIEW-WAIT" USING LS-EPM-REQ LS-EPM-RESP
+           LS-RETURN-CODE.
+           PERFORM EPM-REVIEW-WAIT-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * GET-TRANSCRIPT-RECAP: Build a short recap of a session's prior *
+      * turns from the transcript file, for display when the session  *
+      * is resumed.                                                    *
+      * Input:  LS-TRX-SESSION-ID                                      *
+      * Output: LS-RECAP-TEXT, LS-RECAP-TURN-COUNT, LS-RETURN-CODE     *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-GET-TRANSCRIPT-RECAP" USING LS-TRX-SESSION-ID
+           LS-RECAP-TEXT LS-RECAP-TURN-COUNT LS-RETURN-CODE.
+           PERFORM GET-TRANSCRIPT-RECAP-PARA
+           MOVE WS-RECAP-TURN-COUNT TO LS-RECAP-TURN-COUNT
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * ADD-MCP-SERVER: Register an MCP server with the CLI, rejecting *
+      * a name already ACTIVE in the registry ledger.                  *
+      * Input:  LS-MCP-SERVER-CONFIG                                   *
+      * Output: LS-RETURN-CODE                                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-ADD-MCP-SERVER" USING LS-MCP-SERVER-CONFIG
+           LS-RETURN-CODE.
+           MOVE LS-MCP-SERVER-CONFIG TO WS-MCP-SERVER-CONFIG
+           PERFORM ADD-MCP-SERVER
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * REMOVE-MCP-SERVER: Deregister an MCP server with the CLI and   *
+      * mark it REMOVED in the registry ledger.                        *
+      * Input:  LS-REMOVE-MCP-NAME                                     *
+      * Output: LS-RETURN-CODE                                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-REMOVE-MCP-SERVER" USING LS-REMOVE-MCP-NAME
+           LS-RETURN-CODE.
+           MOVE LS-REMOVE-MCP-NAME TO WS-MCP-SERVER-NAME
+           PERFORM REMOVE-MCP-SERVER
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * REGISTER-COMMAND: Register a slash command with the CLI,      *
+      * rejecting a name already ACTIVE in the registry ledger.        *
+      * Input:  LS-COMMAND-DEF                                        *
+      * Output: LS-RETURN-CODE                                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-REGISTER-COMMAND" USING LS-COMMAND-DEF
+           LS-RETURN-CODE.
+           MOVE LS-COMMAND-DEF TO WS-COMMAND-DEF
+           PERFORM REGISTER-COMMAND
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * UNREGISTER-COMMAND: Unregister a slash command with the CLI   *
+      * and mark it REMOVED in the registry ledger.                    *
+      * Input:  LS-UNREGISTER-CMD-NAME                                 *
+      * Output: LS-RETURN-CODE                                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-UNREGISTER-COMMAND" USING LS-UNREGISTER-CMD-NAME
+           LS-RETURN-CODE.
+           MOVE LS-UNREGISTER-CMD-NAME TO WS-CMD-NAME
+           PERFORM UNREGISTER-COMMAND
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * SET-SESSION-FS-PROVIDER: Tell the CLI which sandboxed          *
+      * filesystem provider to use for the active session.             *
+      * Input:  LS-SESSION-FS-CONFIG                                   *
+      * Output: LS-RETURN-CODE                                        *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-SET-SESSION-FS-PROVIDER"
+           USING LS-SESSION-FS-CONFIG LS-RETURN-CODE.
+           MOVE LS-SFS-INITIAL-CWD TO WS-SFS-INITIAL-CWD
+           MOVE LS-SFS-STATE-PATH  TO WS-SFS-STATE-PATH
+           MOVE LS-SFS-CONVENTIONS TO WS-SFS-CONVENTIONS
+           MOVE LS-SFS-ENABLED     TO WS-SFS-ENABLED
+           PERFORM SET-SESSION-FS-PROVIDER
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
       *================================================================*
       * INTERNAL PARAGRAPHS                                            *
       *================================================================*
@@ -198,6 +535,35 @@
                WITH POINTER WS-CMD-PTR
            END-STRING
 
+           IF WS-CLI-LOG-LEVEL NOT = SPACES
+               STRING
+                   " --log-level "
+                   FUNCTION TRIM(WS-CLI-LOG-LEVEL)
+                   DELIMITED SIZE
+                   INTO WS-CLI-COMMAND
+                   WITH POINTER WS-CMD-PTR
+               END-STRING
+           END-IF
+
+           IF NOT USE-LOGGED-IN-YES
+               STRING
+                   " --no-logged-in-auth"
+                   DELIMITED SIZE
+                   INTO WS-CLI-COMMAND
+                   WITH POINTER WS-CMD-PTR
+               END-STRING
+           END-IF
+
+           IF WS-CLI-IDLE-TIMEOUT NOT = 0
+               STRING
+                   " --idle-timeout "
+                   FUNCTION TRIM(WS-CLI-IDLE-TIMEOUT)
+                   DELIMITED SIZE
+                   INTO WS-CLI-COMMAND
+                   WITH POINTER WS-CMD-PTR
+               END-STRING
+           END-IF
+
            CALL "SYSTEM" USING WS-CLI-COMMAND
                RETURNING WS-SYSTEM-RC
 
@@ -212,7 +578,7 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM OPEN-COMMUNICATION
+           PERFORM WAIT-FOR-PIPES-READY
 
            IF WS-IO-RETURN-CODE = 0
                SET CLIENT-IS-ACTIVE TO TRUE
@@ -225,11 +591,55 @@
            .
 
       *----------------------------------------------------------------*
-      * SETUP-PIPE-NAMES: Generate pipe/file names for I/O.            *
+      * WAIT-FOR-PIPES-READY: The CLI process needs a moment to create *
+      * its named pipes after CALL "SYSTEM" returns, so retry opening  *
+      * them until they are ready or WS-CLI-PIPE-WAIT-MS has elapsed.  *
+      *----------------------------------------------------------------*
+       WAIT-FOR-PIPES-READY.
+           MOVE 0 TO WS-PIPE-WAIT-ELAPSED-MS
+           PERFORM OPEN-COMMUNICATION
+           PERFORM RETRY-OPEN-COMMUNICATION
+               UNTIL WS-IO-RETURN-CODE = 0
+                  OR WS-PIPE-WAIT-ELAPSED-MS >= WS-CLI-PIPE-WAIT-MS
+           .
+
+       RETRY-OPEN-COMMUNICATION.
+           MOVE "sleep 0.2" TO WS-SLEEP-COMMAND
+           CALL "SYSTEM" USING WS-SLEEP-COMMAND
+           ADD 200 TO WS-PIPE-WAIT-ELAPSED-MS
+           PERFORM OPEN-COMMUNICATION
+           .
+
+      *----------------------------------------------------------------*
+      * SETUP-PIPE-NAMES: Generate pipe/file names for I/O. When a job *
+      * ID is present the pipe names are tagged with it so concurrent  *
+      * batch jobs each get their own pair of pipes instead of         *
+      * colliding on the shared default names.                        *
       *----------------------------------------------------------------*
        SETUP-PIPE-NAMES.
-           MOVE "copilot_sdk_in.pipe" TO WS-PIPE-IN-NAME
-           MOVE "copilot_sdk_out.pipe" TO WS-PIPE-OUT-NAME
+           IF WS-CLI-JOB-ID = SPACES
+               MOVE "copilot_sdk_in.pipe" TO WS-PIPE-IN-NAME
+               MOVE "copilot_sdk_out.pipe" TO WS-PIPE-OUT-NAME
+           ELSE
+               MOVE SPACES TO WS-PIPE-IN-NAME
+               STRING
+                   "copilot_sdk_in_"
+                   FUNCTION TRIM(WS-CLI-JOB-ID)
+                   ".pipe"
+                   DELIMITED SIZE
+                   INTO WS-PIPE-IN-NAME
+               END-STRING
+
+               MOVE SPACES TO WS-PIPE-OUT-NAME
+               STRING
+                   "copilot_sdk_out_"
+                   FUNCTION TRIM(WS-CLI-JOB-ID)
+                   ".pipe"
+                   DELIMITED SIZE
+                   INTO WS-PIPE-OUT-NAME
+               END-STRING
+           END-IF
+
            MOVE WS-PIPE-IN-NAME TO WS-CLI-INPUT-FILE
            MOVE WS-PIPE-OUT-NAME TO WS-CLI-OUTPUT-FILE
            .
@@ -297,9 +707,11 @@
       * GET-LAST-SESSION-ID: Get the last session ID.                  *
       * Output: WS-FG-SESSION-ID, WS-RETURN-CODE                     *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-GET-LAST-SESSION-ID" USING WS-FG-SESSION-ID
-           WS-RETURN-CODE.
+       ENTRY "COPILOT-GET-LAST-SESSION-ID" USING LS-FG-SESSION-ID
+           LS-RETURN-CODE.
            PERFORM GET-LAST-SESSION-ID-PARA
+           MOVE WS-FG-SESSION-ID TO LS-FG-SESSION-ID
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -308,9 +720,11 @@
       * Input:  WS-FG-SESSION-ID                                      *
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-GET-SESSION-METADATA" USING WS-FG-SESSION-ID
-           LS-RESPONSE WS-RETURN-CODE.
+       ENTRY "COPILOT-GET-SESSION-METADATA" USING LS-FG-SESSION-ID
+           LS-RESPONSE LS-RETURN-CODE.
+           MOVE LS-FG-SESSION-ID TO WS-FG-SESSION-ID
            PERFORM GET-SESSION-METADATA-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -319,8 +733,9 @@
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
        ENTRY "COPILOT-LIST-MODELS" USING LS-RESPONSE
-           WS-RETURN-CODE.
+           LS-RETURN-CODE.
            PERFORM LIST-MODELS-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -329,8 +744,9 @@
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
        ENTRY "COPILOT-GET-STATUS" USING LS-RESPONSE
-           WS-RETURN-CODE.
+           LS-RETURN-CODE.
            PERFORM GET-STATUS-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -339,8 +755,22 @@
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
        ENTRY "COPILOT-GET-AUTH-STATUS" USING LS-RESPONSE
-           WS-RETURN-CODE.
+           LS-RETURN-CODE.
            PERFORM GET-AUTH-STATUS-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * AUTH-PREFLIGHT: Confirm the CLI is authenticated before a      *
+      * batch window of unattended jobs starts, so a bad credential    *
+      * fails fast instead of failing every queued job one at a time.  *
+      * Output: LS-RETURN-CODE (0 = authenticated, -7 = not            *
+      *   authenticated, -4 = could not reach the CLI)                 *
+      *----------------------------------------------------------------*
+       ENTRY "COPILOT-AUTH-PREFLIGHT" USING LS-RETURN-CODE.
+           PERFORM AUTH-PREFLIGHT-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -356,8 +786,9 @@
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
        ENTRY "COPILOT-CREATE-SESSION" USING LS-REQUEST
-           LS-RESPONSE WS-RETURN-CODE.
+           LS-RESPONSE LS-RETURN-CODE.
            PERFORM CREATE-SESSION-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -366,9 +797,11 @@
       * Input:  WS-FG-SESSION-ID, LS-REQUEST (JSON params)            *
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-RESUME-SESSION" USING WS-FG-SESSION-ID
-           LS-REQUEST LS-RESPONSE WS-RETURN-CODE.
+       ENTRY "COPILOT-RESUME-SESSION" USING LS-FG-SESSION-ID
+           LS-REQUEST LS-RESPONSE LS-RETURN-CODE.
+           MOVE LS-FG-SESSION-ID TO WS-FG-SESSION-ID
            PERFORM RESUME-SESSION-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -377,9 +810,11 @@
       * Input:  WS-FG-SESSION-ID                                      *
       * Output: WS-RETURN-CODE                                        *
       *----------------------------------------------------------------*
-       ENTRY "COPILOT-DELETE-SESSION" USING WS-FG-SESSION-ID
-           WS-RETURN-CODE.
+       ENTRY "COPILOT-DELETE-SESSION" USING LS-FG-SESSION-ID
+           LS-RETURN-CODE.
+           MOVE LS-FG-SESSION-ID TO WS-FG-SESSION-ID
            PERFORM DELETE-SESSION-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -388,8 +823,9 @@
       * Output: LS-RESPONSE, WS-RETURN-CODE                           *
       *----------------------------------------------------------------*
        ENTRY "COPILOT-LIST-SESSIONS" USING LS-RESPONSE
-           WS-RETURN-CODE.
+           LS-RETURN-CODE.
            PERFORM LIST-SESSIONS-PARA
+           MOVE WS-RETURN-CODE TO LS-RETURN-CODE
            GOBACK
            .
 
@@ -482,6 +918,7 @@
 
            IF WS-IO-RETURN-CODE = 0
                MOVE 0 TO WS-RETURN-CODE
+               PERFORM WRITE-FG-HANDOFF-ENTRY
            ELSE
                MOVE -4 TO WS-RETURN-CODE
                MOVE "Failed to set foreground session"
@@ -490,10 +927,70 @@
            .
 
       *----------------------------------------------------------------*
-      * WRITE-FRAMED-MESSAGE: Write with Content-Length header.         *
+      * WRITE-FG-HANDOFF-ENTRY: Append one line to the foreground       *
+      * hand-off log recording which session lost and gained the       *
+      * foreground, so a post-hoc audit can reconstruct who was        *
+      * driving the CLI at any point in a multi-session job.            *
+      *----------------------------------------------------------------*
+       WRITE-FG-HANDOFF-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE "FG-HANDOFF-LOG.TXT" TO WS-FGH-LOG-NAME
+
+           OPEN EXTEND FG-HANDOFF-LOG
+           IF WS-FGH-FILE-STATUS = "35" OR WS-FGH-FILE-STATUS = "05"
+               OPEN OUTPUT FG-HANDOFF-LOG
+           END-IF
+
+           MOVE SPACES TO WS-FGH-LINE
+           MOVE 1 TO WS-FGH-PTR
+           STRING
+               FUNCTION TRIM(WS-TODAY-DATE) " "
+               FUNCTION TRIM(WS-CLI-JOB-ID) " "
+               FUNCTION TRIM(WS-FGH-PREV-ID) " -> "
+               FUNCTION TRIM(WS-FG-SESSION-ID)
+               DELIMITED SIZE
+               INTO WS-FGH-LINE
+               WITH POINTER WS-FGH-PTR
+           END-STRING
+
+           WRITE FG-HANDOFF-LOG-RECORD FROM WS-FGH-LINE
+           CLOSE FG-HANDOFF-LOG
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-FRAMED-MESSAGE: Write with Content-Length header, retrying *
+      * with a backoff delay if the pipe write fails transiently.       *
       *----------------------------------------------------------------*
        WRITE-FRAMED-MESSAGE.
+           MOVE 0 TO WS-RETRY-ATTEMPT
+           PERFORM WRITE-FRAMED-MESSAGE-CORE
+           PERFORM RETRY-WRITE-FRAMED-MESSAGE
+               UNTIL WS-IO-RETURN-CODE = 0
+                  OR WS-RETRY-ATTEMPT >= WS-CLI-RETRY-COUNT
+           .
+
+       RETRY-WRITE-FRAMED-MESSAGE.
+           ADD 1 TO WS-RETRY-ATTEMPT
+           PERFORM BACKOFF-DELAY
+           PERFORM WRITE-FRAMED-MESSAGE-CORE
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-FRAMED-MESSAGE-CORE: One attempt at the framed write.     *
+      *----------------------------------------------------------------*
+       WRITE-FRAMED-MESSAGE-CORE.
            MOVE 0 TO WS-IO-RETURN-CODE
+
+           IF WS-WRITE-LEN > FUNCTION LENGTH(WS-WRITE-BUFFER)
+               MOVE -5 TO WS-IO-RETURN-CODE
+               MOVE WS-CLI-RETRY-COUNT TO WS-RETRY-ATTEMPT
+               MOVE "Outbound message exceeds pipe buffer capacity"
+                   TO WS-LAST-ERROR
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "write.framed" SPACES WS-IO-RETURN-CODE WS-LAST-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO WS-TEMP-STRING
            MOVE WS-WRITE-LEN TO WS-TEMP-STRING
 
@@ -525,13 +1022,79 @@
                FROM WS-WRITE-BUFFER(1:WS-WRITE-LEN)
            IF WS-FILE-STATUS NOT = "00"
                MOVE -1 TO WS-IO-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "OUTBOUND" TO WS-AUDIT-DIRECTION
+           MOVE WS-WRITE-BUFFER(1:WS-WRITE-LEN) TO WS-AUDIT-BODY
+           PERFORM WRITE-AUDIT-ENTRY
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-AUDIT-ENTRY: Append one line to the dated audit-trail    *
+      * file for the outbound request / inbound response just         *
+      * exchanged over the CLI pipe.                                   *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-ENTRY.
+           ADD 1 TO WS-AUDIT-REQUEST-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           MOVE SPACES TO WS-AUDIT-LOG-NAME
+           STRING
+               "AUDIT-LOG-"
+               WS-TODAY-DATE(1:8)
+               ".TXT"
+               DELIMITED SIZE
+               INTO WS-AUDIT-LOG-NAME
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS = "35" OR WS-AUDIT-FILE-STATUS = "05"
+               OPEN OUTPUT AUDIT-LOG
            END-IF
+
+           MOVE SPACES TO WS-AUDIT-LINE
+           MOVE 1 TO WS-AUDIT-PTR
+           STRING
+               FUNCTION TRIM(WS-TODAY-DATE) " "
+               FUNCTION TRIM(WS-CLI-JOB-ID) " "
+               WS-AUDIT-REQUEST-ID " "
+               FUNCTION TRIM(WS-AUDIT-DIRECTION) " "
+               FUNCTION TRIM(WS-TRACEPARENT) " "
+               FUNCTION TRIM(WS-TRACESTATE) " "
+               FUNCTION TRIM(WS-AUDIT-BODY)
+               DELIMITED SIZE
+               INTO WS-AUDIT-LINE
+               WITH POINTER WS-AUDIT-PTR
+           END-STRING
+
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE
+           CLOSE AUDIT-LOG
            .
 
       *----------------------------------------------------------------*
-      * READ-FRAMED-MESSAGE: Read Content-Length header then body.      *
+      * READ-FRAMED-MESSAGE: Read Content-Length header then body,     *
+      * retrying with a backoff delay if the pipe read fails           *
+      * transiently.                                                    *
       *----------------------------------------------------------------*
        READ-FRAMED-MESSAGE.
+           MOVE 0 TO WS-RETRY-ATTEMPT
+           PERFORM READ-FRAMED-MESSAGE-CORE
+           PERFORM RETRY-READ-FRAMED-MESSAGE
+               UNTIL WS-IO-RETURN-CODE = 0
+                  OR WS-RETRY-ATTEMPT >= WS-CLI-RETRY-COUNT
+           .
+
+       RETRY-READ-FRAMED-MESSAGE.
+           ADD 1 TO WS-RETRY-ATTEMPT
+           PERFORM BACKOFF-DELAY
+           PERFORM READ-FRAMED-MESSAGE-CORE
+           .
+
+      *----------------------------------------------------------------*
+      * READ-FRAMED-MESSAGE-CORE: One attempt at the framed read.       *
+      *----------------------------------------------------------------*
+       READ-FRAMED-MESSAGE-CORE.
            MOVE 0 TO WS-IO-RETURN-CODE
            MOVE SPACES TO WS-READ-BUFFER
            MOVE 0 TO WS-BODY-LENGTH
@@ -545,6 +1108,28 @@
            PERFORM READ-BODY-DATA
            .
 
+      *----------------------------------------------------------------*
+      * BACKOFF-DELAY: Sleep WS-CLI-RETRY-DELAY-MS milliseconds before  *
+      * the next retry attempt.                                        *
+      *----------------------------------------------------------------*
+       BACKOFF-DELAY.
+           DIVIDE WS-CLI-RETRY-DELAY-MS BY 1000
+               GIVING WS-DELAY-SECS-WHOLE
+               REMAINDER WS-DELAY-MS-REMAINDER
+
+           MOVE SPACES TO WS-SLEEP-COMMAND
+           STRING
+               "sleep "
+               FUNCTION TRIM(WS-DELAY-SECS-WHOLE)
+               "."
+               WS-DELAY-MS-REMAINDER
+               DELIMITED SIZE
+               INTO WS-SLEEP-COMMAND
+           END-STRING
+
+           CALL "SYSTEM" USING WS-SLEEP-COMMAND
+           .
+
       *----------------------------------------------------------------*
       * READ-CONTENT-LENGTH-HEADER: Parse the Content-Length line.      *
       *----------------------------------------------------------------*
@@ -594,11 +1179,25 @@
                    EXIT PARAGRAPH
            END-READ
 
-           IF WS-FILE-STATUS = "00"
-               MOVE WS-BODY-LENGTH TO WS-READ-LEN
-           ELSE
+           IF WS-FILE-STATUS NOT = "00"
                MOVE -1 TO WS-IO-RETURN-CODE
+               EXIT PARAGRAPH
            END-IF
+
+           IF WS-BODY-LENGTH > FUNCTION LENGTH(WS-READ-BUFFER)
+               MOVE -5 TO WS-IO-RETURN-CODE
+               MOVE WS-CLI-RETRY-COUNT TO WS-RETRY-ATTEMPT
+               MOVE "Inbound message exceeds pipe buffer capacity"
+                   TO WS-LAST-ERROR
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "read.framed" SPACES WS-IO-RETURN-CODE WS-LAST-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-BODY-LENGTH TO WS-READ-LEN
+           MOVE "INBOUND" TO WS-AUDIT-DIRECTION
+           MOVE WS-READ-BUFFER TO WS-AUDIT-BODY
+           PERFORM WRITE-AUDIT-ENTRY
            .
 
       *----------------------------------------------------------------*
@@ -772,6 +1371,57 @@
            END-IF
            .
 
+      *----------------------------------------------------------------*
+      * AUTH-PREFLIGHT-PARA: Ask the CLI for auth status and check the *
+      * response for "authenticated":true before any batch work runs. *
+      *----------------------------------------------------------------*
+       AUTH-PREFLIGHT-PARA.
+           IF NOT CLIENT-IS-ACTIVE
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-WRITE-BUFFER
+           MOVE 1 TO WS-JSON-WORK-LEN
+           STRING
+               '{"jsonrpc":"2.0",'
+               '"method":"auth.getStatus",'
+               '"params":{},'
+               '"id":12}'
+               DELIMITED SIZE
+               INTO WS-WRITE-BUFFER
+               WITH POINTER WS-JSON-WORK-LEN
+           END-STRING
+           SUBTRACT 1 FROM WS-JSON-WORK-LEN
+               GIVING WS-WRITE-LEN
+
+           PERFORM WRITE-FRAMED-MESSAGE
+           PERFORM READ-FRAMED-MESSAGE
+
+           IF WS-IO-RETURN-CODE NOT = 0
+               MOVE -4 TO WS-RETURN-CODE
+               MOVE "Auth pre-flight check could not reach the CLI"
+                   TO WS-LAST-ERROR
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "auth.preflight" SPACES WS-RETURN-CODE WS-LAST-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-AUTH-SCAN-POS
+           INSPECT WS-READ-BUFFER TALLYING WS-AUTH-SCAN-POS
+               FOR CHARACTERS BEFORE INITIAL '"authenticated":true'
+
+           IF WS-AUTH-SCAN-POS < FUNCTION LENGTH(WS-READ-BUFFER)
+               MOVE 0 TO WS-RETURN-CODE
+           ELSE
+               SET RC-AUTH-FAILED TO TRUE
+               MOVE "Not authenticated; run the auth flow before the"
+                   TO WS-LAST-ERROR
+               CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                   "auth.preflight" SPACES WS-RETURN-CODE WS-LAST-ERROR
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * CREATE-SESSION-PARA: Create a new conversation session.        *
       *----------------------------------------------------------------*
@@ -911,6 +1561,310 @@
            END-IF
            .
 
+      *----------------------------------------------------------------*
+      * REGISTER-SESSION-PARA: Write or refresh a session's registry   *
+      * entry keyed by session ID.                                     *
+      *----------------------------------------------------------------*
+       REGISTER-SESSION-PARA.
+           MOVE "SESSION-REGISTRY.DAT" TO WS-SESSION-REG-NAME
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           OPEN I-O SESSION-REGISTRY
+           IF WS-SREG-FILE-STATUS = "35"
+               OPEN OUTPUT SESSION-REGISTRY
+               CLOSE SESSION-REGISTRY
+               OPEN I-O SESSION-REGISTRY
+           END-IF
+
+           IF WS-SREG-FILE-STATUS NOT = "00"
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-REG-SESSION-ID TO SREG-SESSION-ID
+           MOVE WS-CLI-JOB-ID     TO SREG-JOB-ID
+           MOVE LS-REG-AGENT-NAME TO SREG-AGENT-NAME
+           MOVE WS-TODAY-DATE     TO SREG-CREATE-TS
+           MOVE "ACTIVE"          TO SREG-STATUS
+           MOVE WS-TRACEPARENT    TO SREG-TRACEPARENT
+           MOVE WS-TRACESTATE     TO SREG-TRACESTATE
+
+           WRITE SESSION-REGISTRY-RECORD
+               INVALID KEY
+                   REWRITE SESSION-REGISTRY-RECORD
+           END-WRITE
+
+           CLOSE SESSION-REGISTRY
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * DEREGISTER-SESSION-PARA: Mark a registry entry deleted.        *
+      *----------------------------------------------------------------*
+       DEREGISTER-SESSION-PARA.
+           MOVE "SESSION-REGISTRY.DAT" TO WS-SESSION-REG-NAME
+
+           OPEN I-O SESSION-REGISTRY
+           IF WS-SREG-FILE-STATUS NOT = "00"
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-REG-SESSION-ID TO SREG-SESSION-ID
+           READ SESSION-REGISTRY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "DELETED" TO SREG-STATUS
+                   REWRITE SESSION-REGISTRY-RECORD
+           END-READ
+
+           CLOSE SESSION-REGISTRY
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * RECORD-TRANSCRIPT-PARA: Write or refresh the transcript record  *
+      * for one turn, keyed by session ID and turn number.              *
+      *----------------------------------------------------------------*
+       RECORD-TRANSCRIPT-PARA.
+           MOVE "TRANSCRIPT.DAT" TO WS-TRX-FILE-NAME
+
+           OPEN I-O TRANSCRIPT-FILE
+           IF WS-TRX-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSCRIPT-FILE
+               CLOSE TRANSCRIPT-FILE
+               OPEN I-O TRANSCRIPT-FILE
+           END-IF
+
+           IF WS-TRX-FILE-STATUS NOT = "00"
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-TRX-SESSION-ID    TO TRX-SESSION-ID
+           MOVE LS-TRX-TURN-NO       TO TRX-TURN-NO
+           MOVE LS-TRX-USER-MSG      TO TRX-USER-MSG
+           MOVE LS-TRX-ASSISTANT-MSG TO TRX-ASSISTANT-MSG
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE        TO TRX-TIMESTAMP
+
+           WRITE TRANSCRIPT-FILE-RECORD
+               INVALID KEY
+                   REWRITE TRANSCRIPT-FILE-RECORD
+           END-WRITE
+
+           CLOSE TRANSCRIPT-FILE
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * GET-TRANSCRIPT-RECAP-PARA: Starting at turn 1 of the requested *
+      * session, read forward through the transcript file and append  *
+      * each turn's exchange to LS-RECAP-TEXT until the session's      *
+      * turns are exhausted or the buffer is full.                     *
+      *----------------------------------------------------------------*
+       GET-TRANSCRIPT-RECAP-PARA.
+           MOVE SPACES TO LS-RECAP-TEXT
+           MOVE 0 TO WS-RECAP-TURN-COUNT
+           MOVE 1 TO WS-RECAP-PTR
+           MOVE "TRANSCRIPT.DAT" TO WS-TRX-FILE-NAME
+
+           OPEN INPUT TRANSCRIPT-FILE
+           IF WS-TRX-FILE-STATUS NOT = "00"
+               MOVE 0 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LS-TRX-SESSION-ID TO TRX-SESSION-ID
+           MOVE 1 TO TRX-TURN-NO
+           START TRANSCRIPT-FILE KEY IS NOT LESS THAN TRX-KEY
+               INVALID KEY
+                   MOVE "10" TO WS-TRX-FILE-STATUS
+           END-START
+
+           PERFORM APPEND-ONE-RECAP-TURN
+               UNTIL WS-TRX-FILE-STATUS NOT = "00"
+
+           CLOSE TRANSCRIPT-FILE
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * APPEND-ONE-RECAP-TURN: Read the next transcript record and,    *
+      * while it still belongs to the requested session, append a     *
+      * one-line summary of its exchange to LS-RECAP-TEXT.             *
+      *----------------------------------------------------------------*
+       APPEND-ONE-RECAP-TURN.
+           READ TRANSCRIPT-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-TRX-FILE-STATUS
+               NOT AT END
+                   IF TRX-SESSION-ID NOT = LS-TRX-SESSION-ID
+                       MOVE "10" TO WS-TRX-FILE-STATUS
+                   ELSE
+                       ADD 1 TO WS-RECAP-TURN-COUNT
+                       STRING
+                           "Turn " TRX-TURN-NO ": "
+                           FUNCTION TRIM(TRX-USER-MSG) " -> "
+                           FUNCTION TRIM(TRX-ASSISTANT-MSG) X"0A"
+                           DELIMITED SIZE
+                           INTO LS-RECAP-TEXT
+                           WITH POINTER WS-RECAP-PTR
+                           ON OVERFLOW
+                               MOVE "10" TO WS-TRX-FILE-STATUS
+                       END-STRING
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-REVIEW-WAIT-PARA: Queue the plan, then poll the decision   *
+      * file until an operator decides or the review times out.        *
+      *----------------------------------------------------------------*
+       EPM-REVIEW-WAIT-PARA.
+           PERFORM EPM-QUEUE-PLAN-PARA
+           IF WS-RETURN-CODE NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           SET EPM-REVIEW-PENDING TO TRUE
+           MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO WS-EPM-POLL-START-SECS
+           DIVIDE WS-EPM-POLL-TIMEOUT-MS BY 1000
+               GIVING WS-EPM-POLL-TIMEOUT-SECS
+
+           PERFORM EPM-POLL-ONCE-PARA UNTIL EPM-REVIEW-DONE
+
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-QUEUE-PLAN-PARA: Append a PENDING review record keyed by   *
+      * a request id derived from the job id, the wall-clock minute,   *
+      * and a run-local sequence number.                                *
+      *----------------------------------------------------------------*
+       EPM-QUEUE-PLAN-PARA.
+           MOVE "EPM-REVIEW.DAT" TO WS-EPMR-FILE-NAME
+           ADD 1 TO WS-EPM-REQUEST-SEQ
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           OPEN I-O EPM-REVIEW-FILE
+           IF WS-EPMR-FILE-STATUS = "35"
+               OPEN OUTPUT EPM-REVIEW-FILE
+               CLOSE EPM-REVIEW-FILE
+               OPEN I-O EPM-REVIEW-FILE
+           END-IF
+
+           IF WS-EPMR-FILE-STATUS NOT = "00"
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Fold the wall-clock minute into the key along with the
+      *    run-local sequence number, so two separate process runs of
+      *    the same scheduled job cannot mint the same request id and
+      *    silently overwrite each other's PENDING review record.
+           MOVE SPACES TO EPMR-REQUEST-ID
+           STRING
+               FUNCTION TRIM(WS-CLI-JOB-ID) "-"
+               WS-TODAY-DATE(1:12) "-"
+               WS-EPM-REQUEST-SEQ
+               DELIMITED SIZE
+               INTO EPMR-REQUEST-ID
+           END-STRING
+
+           MOVE LS-EPM-SESSION-ID    TO EPMR-SESSION-ID
+           MOVE LS-EPM-SUMMARY       TO EPMR-SUMMARY
+           MOVE LS-EPM-PLAN-CONTENT  TO EPMR-PLAN-CONTENT
+           MOVE LS-EPM-ACTIONS       TO EPMR-ACTIONS
+           MOVE LS-EPM-RECOMMENDED   TO EPMR-RECOMMENDED
+           MOVE "PENDING"            TO EPMR-STATUS
+           MOVE SPACES               TO EPMR-SELECTED-ACTION
+           MOVE SPACES               TO EPMR-FEEDBACK
+           MOVE WS-TODAY-DATE        TO EPMR-TIMESTAMP
+
+           WRITE EPM-REVIEW-FILE-RECORD
+               INVALID KEY
+                   REWRITE EPM-REVIEW-FILE-RECORD
+           END-WRITE
+
+           CLOSE EPM-REVIEW-FILE
+           MOVE 0 TO WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-POLL-ONCE-PARA: One cycle of the review poll loop - checks  *
+      * for timeout, sleeps WS-EPM-POLL-INTERVAL-MS, then re-reads the  *
+      * decision record.                                                *
+      *----------------------------------------------------------------*
+       EPM-POLL-ONCE-PARA.
+           COMPUTE WS-EPM-POLL-ELAPSED-SECS =
+               FUNCTION SECONDS-PAST-MIDNIGHT - WS-EPM-POLL-START-SECS
+           IF WS-EPM-POLL-ELAPSED-SECS >= WS-EPM-POLL-TIMEOUT-SECS
+               SET EPM-REVIEW-DONE TO TRUE
+               MOVE 0 TO LS-EPM-APPROVED
+               MOVE SPACES TO LS-EPM-SELECTED-ACTION
+               MOVE "Manual review timed out" TO LS-EPM-FEEDBACK
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM EPM-SLEEP-POLL-INTERVAL-PARA
+           PERFORM EPM-READ-DECISION-PARA
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-SLEEP-POLL-INTERVAL-PARA: Sleep for WS-EPM-POLL-INTERVAL-MS *
+      * between polls. Reuses the BACKOFF-DELAY shell-sleep idiom.      *
+      *----------------------------------------------------------------*
+       EPM-SLEEP-POLL-INTERVAL-PARA.
+           DIVIDE WS-EPM-POLL-INTERVAL-MS BY 1000
+               GIVING WS-DELAY-SECS-WHOLE
+               REMAINDER WS-DELAY-MS-REMAINDER
+
+           MOVE SPACES TO WS-SLEEP-COMMAND
+           STRING
+               "sleep "
+               FUNCTION TRIM(WS-DELAY-SECS-WHOLE)
+               "."
+               WS-DELAY-MS-REMAINDER
+               DELIMITED SIZE
+               INTO WS-SLEEP-COMMAND
+           END-STRING
+
+           CALL "SYSTEM" USING WS-SLEEP-COMMAND
+           .
+
+      *----------------------------------------------------------------*
+      * EPM-READ-DECISION-PARA: Look up the queued record and, once an *
+      * operator has rewritten it to APPROVED or DENIED, copy the      *
+      * decision fields out and end the poll loop.                     *
+      *----------------------------------------------------------------*
+       EPM-READ-DECISION-PARA.
+           OPEN I-O EPM-REVIEW-FILE
+           IF WS-EPMR-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ EPM-REVIEW-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF EPMR-STATUS NOT = "PENDING"
+                       SET EPM-REVIEW-DONE TO TRUE
+                       IF EPMR-STATUS = "APPROVED"
+                           MOVE 1 TO LS-EPM-APPROVED
+                       ELSE
+                           MOVE 0 TO LS-EPM-APPROVED
+                       END-IF
+                       MOVE EPMR-SELECTED-ACTION
+                           TO LS-EPM-SELECTED-ACTION
+                       MOVE EPMR-FEEDBACK TO LS-EPM-FEEDBACK
+                   END-IF
+           END-READ
+
+           CLOSE EPM-REVIEW-FILE
+           .
+
       *----------------------------------------------------------------*
       * SEND-RPC-REQUEST: Build and send a generic JSON-RPC request.    *
       * Uses WS-REQ-METHOD, WS-REQ-PARAMS, WS-REQ-PARAMS-LEN.         *
@@ -939,6 +1893,13 @@
                DELIMITED SIZE
                INTO WS-WRITE-BUFFER
                WITH POINTER WS-JSON-WORK-LEN
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "RPC envelope exceeds buffer capacity"
+                       TO WS-LAST-ERROR
+                   CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                       WS-REQ-METHOD SPACES WS-RETURN-CODE WS-LAST-ERROR
+                   EXIT PARAGRAPH
            END-STRING
            SUBTRACT 1 FROM WS-JSON-WORK-LEN
                GIVING WS-WRITE-LEN
@@ -946,11 +1907,21 @@
            PERFORM WRITE-FRAMED-MESSAGE
            PERFORM READ-FRAMED-MESSAGE
 
-           IF WS-IO-RETURN-CODE = 0
-               MOVE 0 TO WS-RETURN-CODE
-           ELSE
-               MOVE -4 TO WS-RETURN-CODE
-           END-IF
+           EVALUATE TRUE
+               WHEN WS-IO-RETURN-CODE = 0
+                   MOVE 0 TO WS-RETURN-CODE
+               WHEN WS-IO-RETURN-CODE = -5
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "RPC message exceeds buffer capacity"
+                       TO WS-LAST-ERROR
+                   CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                       WS-REQ-METHOD SPACES WS-RETURN-CODE WS-LAST-ERROR
+               WHEN OTHER
+                   MOVE -4 TO WS-RETURN-CODE
+                   MOVE "RPC I/O failure" TO WS-LAST-ERROR
+                   CALL "COPILOT-LOG-EXCEPTION" USING WS-CLI-JOB-ID
+                       WS-REQ-METHOD SPACES WS-RETURN-CODE WS-LAST-ERROR
+           END-EVALUATE
            .
 
       *----------------------------------------------------------------*
@@ -961,7 +1932,7 @@
        SET-SESSION-FS-PROVIDER.
            IF NOT SESSION-FS-ON
                SET RC-SUCCESS TO TRUE
-               GOBACK
+               EXIT PARAGRAPH
            END-IF
 
            MOVE SPACES TO WS-REQ-PARAMS
@@ -975,6 +1946,10 @@
                '"}'
                DELIMITED BY SIZE
                INTO WS-REQ-PARAMS
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "FS provider params exceed buffer"
+                       TO WS-LAST-ERROR
            END-STRING
 
            MOVE FUNCTION LENGTH(
@@ -988,7 +1963,8 @@
 
       *----------------------------------------------------------------*
       * ADD-MCP-SERVER                                                 *
-      * Register an MCP server with the CLI.                           *
+      * Register an MCP server with the CLI, rejecting a name already  *
+      * ACTIVE in the registry ledger, and ledgering the result.       *
       *----------------------------------------------------------------*
        ADD-MCP-SERVER.
            IF NOT CLIENT-IS-ACTIVE
@@ -996,6 +1972,16 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE "MCP" TO WS-REGL-SCAN-TYPE
+           MOVE WS-MCP-SERVER-NAME TO WS-REGL-SCAN-NAME
+           PERFORM CHECK-REGISTRY-DUPLICATE-PARA
+           IF REGL-NAME-ACTIVE
+               SET RC-ERROR TO TRUE
+               MOVE "MCP server name already registered"
+                   TO WS-LAST-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO WS-REQ-PARAMS
            STRING
                '{"name":"'
@@ -1009,6 +1995,10 @@
                '"}'
                DELIMITED BY SIZE
                INTO WS-REQ-PARAMS
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "MCP server params exceed buffer"
+                       TO WS-LAST-ERROR
            END-STRING
 
            MOVE FUNCTION LENGTH(
@@ -1018,11 +2008,59 @@
            MOVE "mcp.addServer" TO WS-REQ-METHOD
            PERFORM SEND-RPC-REQUEST
 
+           IF WS-RETURN-CODE = 0
+               MOVE "MCP" TO WS-REGL-SCAN-TYPE
+               MOVE WS-MCP-SERVER-NAME TO WS-REGL-SCAN-NAME
+               MOVE WS-MCP-SERVER-CMD TO REGE-DETAIL
+               MOVE "ACTIVE" TO REGE-STATUS
+               PERFORM WRITE-REGISTRY-LEDGER-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * REMOVE-MCP-SERVER                                              *
+      * Deregister an MCP server with the CLI and ledger the removal.  *
+      *----------------------------------------------------------------*
+       REMOVE-MCP-SERVER.
+           IF NOT CLIENT-IS-ACTIVE
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-REQ-PARAMS
+           STRING
+               '{"name":"'
+               FUNCTION TRIM(WS-MCP-SERVER-NAME TRAILING)
+               '"}'
+               DELIMITED BY SIZE
+               INTO WS-REQ-PARAMS
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "MCP server params exceed buffer"
+                       TO WS-LAST-ERROR
+           END-STRING
+
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-REQ-PARAMS TRAILING))
+               TO WS-REQ-PARAMS-LEN
+
+           MOVE "mcp.removeServer" TO WS-REQ-METHOD
+           PERFORM SEND-RPC-REQUEST
+
+           IF WS-RETURN-CODE = 0
+               MOVE "MCP" TO WS-REGL-SCAN-TYPE
+               MOVE WS-MCP-SERVER-NAME TO WS-REGL-SCAN-NAME
+               MOVE SPACES TO REGE-DETAIL
+               MOVE "REMOVED" TO REGE-STATUS
+               PERFORM WRITE-REGISTRY-LEDGER-ENTRY
+           END-IF
            .
 
       *----------------------------------------------------------------*
       * REGISTER-COMMAND                                               *
-      * Register a slash command with the CLI.                         *
+      * Register a slash command with the CLI, rejecting a name        *
+      * already ACTIVE in the registry ledger, and ledgering the       *
+      * result.                                                        *
       *----------------------------------------------------------------*
        REGISTER-COMMAND.
            IF NOT CLIENT-IS-ACTIVE
@@ -1030,6 +2068,16 @@
                EXIT PARAGRAPH
            END-IF
 
+           MOVE "COMMAND" TO WS-REGL-SCAN-TYPE
+           MOVE WS-CMD-NAME TO WS-REGL-SCAN-NAME
+           PERFORM CHECK-REGISTRY-DUPLICATE-PARA
+           IF REGL-NAME-ACTIVE
+               SET RC-ERROR TO TRUE
+               MOVE "Command name already registered"
+                   TO WS-LAST-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE SPACES TO WS-REQ-PARAMS
            STRING
                '{"name":"'
@@ -1039,6 +2087,10 @@
                '"}'
                DELIMITED BY SIZE
                INTO WS-REQ-PARAMS
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Command params exceed buffer"
+                       TO WS-LAST-ERROR
            END-STRING
 
            MOVE FUNCTION LENGTH(
@@ -1048,6 +2100,117 @@
            MOVE "commands.register" TO WS-REQ-METHOD
            PERFORM SEND-RPC-REQUEST
 
+           IF WS-RETURN-CODE = 0
+               MOVE "COMMAND" TO WS-REGL-SCAN-TYPE
+               MOVE WS-CMD-NAME TO WS-REGL-SCAN-NAME
+               MOVE WS-CMD-DESCRIPTION TO REGE-DETAIL
+               MOVE "ACTIVE" TO REGE-STATUS
+               PERFORM WRITE-REGISTRY-LEDGER-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * UNREGISTER-COMMAND                                             *
+      * Unregister a slash command with the CLI and ledger the        *
+      * removal.                                                       *
+      *----------------------------------------------------------------*
+       UNREGISTER-COMMAND.
+           IF NOT CLIENT-IS-ACTIVE
+               MOVE -4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-REQ-PARAMS
+           STRING
+               '{"name":"'
+               FUNCTION TRIM(WS-CMD-NAME TRAILING)
+               '"}'
+               DELIMITED BY SIZE
+               INTO WS-REQ-PARAMS
+               ON OVERFLOW
+                   SET RC-OVERFLOW-ERROR TO TRUE
+                   MOVE "Command params exceed buffer"
+                       TO WS-LAST-ERROR
+           END-STRING
+
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(WS-REQ-PARAMS TRAILING))
+               TO WS-REQ-PARAMS-LEN
+
+           MOVE "commands.unregister" TO WS-REQ-METHOD
+           PERFORM SEND-RPC-REQUEST
+
+           IF WS-RETURN-CODE = 0
+               MOVE "COMMAND" TO WS-REGL-SCAN-TYPE
+               MOVE WS-CMD-NAME TO WS-REGL-SCAN-NAME
+               MOVE SPACES TO REGE-DETAIL
+               MOVE "REMOVED" TO REGE-STATUS
+               PERFORM WRITE-REGISTRY-LEDGER-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-REGISTRY-DUPLICATE-PARA: Scan the registry ledger for     *
+      * the latest status recorded for WS-REGL-SCAN-TYPE/SCAN-NAME.    *
+      * Since the ledger is append-only, the last matching record read *
+      * wins. Sets REGL-NAME-ACTIVE when that latest status is         *
+      * ACTIVE.                                                        *
+      *----------------------------------------------------------------*
+       CHECK-REGISTRY-DUPLICATE-PARA.
+           SET REGL-NAME-NOT-ACTIVE TO TRUE
+           MOVE "REGISTRY-LEDGER.DAT" TO WS-REGL-NAME
+
+           OPEN INPUT REGISTRY-LEDGER
+           IF WS-REGL-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SCAN-ONE-REGISTRY-LEDGER-LINE
+               UNTIL WS-REGL-FILE-STATUS NOT = "00"
+
+           CLOSE REGISTRY-LEDGER
+           .
+
+      *----------------------------------------------------------------*
+      * SCAN-ONE-REGISTRY-LEDGER-LINE: Read the next ledger record and  *
+      * update the duplicate flag when it matches the scan key.        *
+      *----------------------------------------------------------------*
+       SCAN-ONE-REGISTRY-LEDGER-LINE.
+           READ REGISTRY-LEDGER
+               AT END
+                   MOVE "10" TO WS-REGL-FILE-STATUS
+               NOT AT END
+                   IF REGE-TYPE = WS-REGL-SCAN-TYPE
+                       AND REGE-NAME = WS-REGL-SCAN-NAME
+                       IF REGE-STATUS = "ACTIVE"
+                           SET REGL-NAME-ACTIVE TO TRUE
+                       ELSE
+                           SET REGL-NAME-NOT-ACTIVE TO TRUE
+                       END-IF
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-REGISTRY-LEDGER-ENTRY: Append one fixed-field record to   *
+      * the registry ledger recording a registration or removal.       *
+      * Input: WS-REGL-SCAN-TYPE, WS-REGL-SCAN-NAME, REGE-DETAIL,      *
+      *        REGE-STATUS                                             *
+      *----------------------------------------------------------------*
+       WRITE-REGISTRY-LEDGER-ENTRY.
+           MOVE "REGISTRY-LEDGER.DAT" TO WS-REGL-NAME
+
+           OPEN EXTEND REGISTRY-LEDGER
+           IF WS-REGL-FILE-STATUS = "35" OR WS-REGL-FILE-STATUS = "05"
+               OPEN OUTPUT REGISTRY-LEDGER
+           END-IF
+
+           MOVE WS-REGL-SCAN-TYPE TO REGE-TYPE
+           MOVE WS-REGL-SCAN-NAME TO REGE-NAME
+
+           WRITE REGISTRY-LEDGER-RECORD
+
+           CLOSE REGISTRY-LEDGER
            .
 
        STOP RUN.
