@@ -0,0 +1,10 @@
+      *================================================================*
+      * COPILOT-VERSION.cpy                                            *
+      * SDK name/version and JSON-RPC protocol version constants.      *
+      * Used by COPILOT-CLIENT, COPILOT-SESSION, COPILOT-JSONRPC,      *
+      * and the examples/tests that report the SDK banner.             *
+      *================================================================*
+       01  WS-SDK-NAME          PIC X(17) VALUE "copilot-sdk-cobol".
+       01  WS-SDK-VERSION       PIC X(5)  VALUE "1.0.0".
+       01  WS-PROTO-MAJOR       PIC 9(2)  VALUE 3.
+       01  WS-PROTO-STRING      PIC X(2)  VALUE "3".
