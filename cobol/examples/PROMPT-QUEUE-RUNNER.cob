@@ -0,0 +1,303 @@
+      *================================================================*
+      * PROMPT-QUEUE-RUNNER.cob                                       *
+      * Unattended batch runner: reads a queue of prompts from         *
+      * PROMPT-QUEUE.DAT, drives a fresh session (create/send/destroy) *
+      * for each one so that a single stuck or erroring prompt cannot  *
+      * carry state into the next, and appends one result record per   *
+      * prompt to PROMPT-RESULTS.DAT for later review.                 *
+      *                                                                *
+      * After every prompt it rewrites PROMPT-QUEUE-CHECKPOINT.DAT     *
+      * with that prompt's id. On startup, if a checkpoint is found,   *
+      * the queue is skipped forward to the record just past it, so a  *
+      * long batch interrupted partway through can be restarted        *
+      * without resending prompts already answered.                    *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROMPT-QUEUE-RUNNER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROMPT-QUEUE ASSIGN TO WS-PQ-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PQ-FILE-STATUS.
+           SELECT PROMPT-RESULTS ASSIGN TO WS-PR-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROMPT-QUEUE.
+       01  PROMPT-QUEUE-RECORD.
+           05 PQ-PROMPT-ID          PIC X(20).
+           05 PQ-PROMPT-TEXT        PIC X(2048).
+
+       FD  PROMPT-RESULTS.
+       01  PROMPT-RESULTS-RECORD    PIC X(2200).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "COPILOT-TYPES.cpy".
+       COPY "COPILOT-VERSION.cpy".
+
+       01  WS-PQ-FILE-NAME          PIC X(64)
+           VALUE "PROMPT-QUEUE.DAT".
+       01  WS-PQ-FILE-STATUS        PIC XX     VALUE "00".
+
+       01  WS-PR-FILE-NAME          PIC X(64)
+           VALUE "PROMPT-RESULTS.DAT".
+       01  WS-PR-FILE-STATUS        PIC XX     VALUE "00".
+
+       01  WS-PR-OUT-LINE           PIC X(2200) VALUE SPACES.
+       01  WS-PR-OUT-PTR            PIC 9(5)   VALUE 1.
+       01  WS-PR-STATUS             PIC X(10)  VALUE SPACES.
+
+       01  WS-TOTAL-COUNT           PIC 9(5)   VALUE 0.
+       01  WS-OK-COUNT              PIC 9(5)   VALUE 0.
+       01  WS-ERROR-COUNT           PIC 9(5)   VALUE 0.
+
+       01  WS-CKPT-FILE-NAME        PIC X(64)
+           VALUE "PROMPT-QUEUE-CHECKPOINT.DAT".
+       01  WS-CKPT-FILE-STATUS      PIC XX     VALUE "00".
+       01  WS-CKPT-LAST-ID          PIC X(20)  VALUE SPACES.
+       01  WS-CKPT-FOUND-FLAG       PIC 9      VALUE 0.
+           88 CHECKPOINT-WAS-FOUND              VALUE 1.
+           88 CHECKPOINT-NOT-FOUND              VALUE 0.
+       01  WS-SKIP-FLAG             PIC 9      VALUE 0.
+           88 SKIPPING-TO-CHECKPOINT            VALUE 1.
+           88 NOT-SKIPPING                      VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== Unattended Batch Prompt Queue Runner ==="
+           DISPLAY " "
+
+           PERFORM INITIALIZE-COPILOT
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "ERROR: Failed to initialize client"
+               DISPLAY "       " WS-LAST-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+           IF CHECKPOINT-WAS-FOUND
+               SET SKIPPING-TO-CHECKPOINT TO TRUE
+               DISPLAY "Resuming after checkpoint "
+                   FUNCTION TRIM(WS-CKPT-LAST-ID)
+           END-IF
+
+           PERFORM OPEN-QUEUE-FILES
+           IF WS-PQ-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open " WS-PQ-FILE-NAME
+               PERFORM SHUTDOWN-CLIENT
+               STOP RUN
+           END-IF
+
+           PERFORM PROCESS-ONE-PROMPT
+               UNTIL WS-PQ-FILE-STATUS NOT = "00"
+
+           PERFORM CLOSE-QUEUE-FILES
+           PERFORM SHUTDOWN-CLIENT
+
+           DISPLAY " "
+           DISPLAY "Prompts processed: " WS-TOTAL-COUNT
+           DISPLAY "Succeeded:         " WS-OK-COUNT
+           DISPLAY "Failed:            " WS-ERROR-COUNT
+           DISPLAY "=== Done ==="
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * INITIALIZE-COPILOT: Set up the client with default options.    *
+      *----------------------------------------------------------------*
+       INITIALIZE-COPILOT.
+           MOVE SPACES TO WS-CLI-PATH
+           MOVE SPACES TO WS-CLI-URL
+           MOVE 1      TO WS-AUTO-START
+
+           CALL "COPILOT-CLIENT-INIT"
+               USING WS-CLIENT-OPTIONS WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * SHUTDOWN-CLIENT: Stop the Copilot CLI process.                 *
+      *----------------------------------------------------------------*
+       SHUTDOWN-CLIENT.
+           CALL "COPILOT-CLIENT-STOP" USING WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * OPEN-QUEUE-FILES: Open the queue for input and the results     *
+      * file for append (so a resumed run doesn't lose earlier         *
+      * results).                                                      *
+      *----------------------------------------------------------------*
+       OPEN-QUEUE-FILES.
+           OPEN INPUT PROMPT-QUEUE
+
+           OPEN EXTEND PROMPT-RESULTS
+           IF WS-PR-FILE-STATUS = "35" OR WS-PR-FILE-STATUS = "05"
+               OPEN OUTPUT PROMPT-RESULTS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CLOSE-QUEUE-FILES                                              *
+      *----------------------------------------------------------------*
+       CLOSE-QUEUE-FILES.
+           CLOSE PROMPT-QUEUE
+           CLOSE PROMPT-RESULTS
+           .
+
+      *----------------------------------------------------------------*
+      * PROCESS-ONE-PROMPT: Read the next queue record. While still    *
+      * skipping forward to a restart checkpoint, records up to and    *
+      * including the checkpointed id are passed over unprocessed;     *
+      * once past it, every record runs through a fresh session.       *
+      *----------------------------------------------------------------*
+       PROCESS-ONE-PROMPT.
+           READ PROMPT-QUEUE
+               AT END
+                   MOVE "10" TO WS-PQ-FILE-STATUS
+               NOT AT END
+                   IF SKIPPING-TO-CHECKPOINT
+                       IF PQ-PROMPT-ID = WS-CKPT-LAST-ID
+                           SET NOT-SKIPPING TO TRUE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM RUN-ONE-PROMPT
+                       PERFORM WRITE-RESULT-RECORD
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * LOAD-CHECKPOINT: Read the last-completed prompt id left by a   *
+      * prior, interrupted run, if any.                                *
+      *----------------------------------------------------------------*
+       LOAD-CHECKPOINT.
+           SET CHECKPOINT-NOT-FOUND TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-LAST-ID
+                       SET CHECKPOINT-WAS-FOUND TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-CHECKPOINT: Overwrite the checkpoint file with the id    *
+      * just completed, so a restart resumes after it.                 *
+      *----------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE PQ-PROMPT-ID TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * RUN-ONE-PROMPT: Create a session, send the queued prompt, and  *
+      * tear the session down again, leaving the outcome in           *
+      * WS-PR-STATUS / WS-SEND-RESULT for WRITE-RESULT-RECORD.         *
+      *----------------------------------------------------------------*
+       RUN-ONE-PROMPT.
+           MOVE SPACES TO WS-RESULT-MESSAGE
+           MOVE SPACES TO WS-RESULT-ERROR-MSG
+
+           PERFORM CREATE-PROMPT-SESSION
+           IF WS-RETURN-CODE NOT = 0
+               MOVE "ERROR" TO WS-PR-STATUS
+               MOVE WS-LAST-ERROR TO WS-RESULT-ERROR-MSG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SEND-PROMPT
+
+           IF RESULT-HAS-ERROR
+               MOVE "ERROR" TO WS-PR-STATUS
+           ELSE
+               MOVE "OK" TO WS-PR-STATUS
+           END-IF
+
+           PERFORM DESTROY-PROMPT-SESSION
+           .
+
+      *----------------------------------------------------------------*
+      * CREATE-PROMPT-SESSION: Open a session with agent info.         *
+      *----------------------------------------------------------------*
+       CREATE-PROMPT-SESSION.
+           MOVE "prompt-queue-runner" TO WS-SESS-AGENT-NAME
+           MOVE "1.0.0"               TO WS-SESS-AGENT-VER
+           MOVE "You are a helpful assistant for COBOL developers."
+               TO WS-SESS-SYS-PROMPT
+           MOVE 0 TO WS-SESS-STREAMING
+           MOVE 0 TO WS-EPM-HANDLER-SET
+
+           CALL "COPILOT-SESSION-CREATE" USING WS-SESSION-CONFIG
+               WS-SESSION-STATE WS-RETURN-CODE WS-SESS-MODEL
+               WS-SESS-REASON-EFFORT WS-EPM-HANDLER-SET WS-CLI-JOB-ID
+           .
+
+      *----------------------------------------------------------------*
+      * SEND-PROMPT: Send the queued prompt text and wait for a reply. *
+      *----------------------------------------------------------------*
+       SEND-PROMPT.
+           MOVE PQ-PROMPT-TEXT TO WS-SEND-MESSAGE
+           MOVE FUNCTION LENGTH(
+               FUNCTION TRIM(PQ-PROMPT-TEXT TRAILING))
+               TO WS-SEND-MSG-LEN
+           MOVE 30000 TO WS-SEND-TIMEOUT-MS
+
+           CALL "COPILOT-SESSION-SEND" USING WS-SEND-OPTIONS
+               WS-SEND-RESULT WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * DESTROY-PROMPT-SESSION                                         *
+      *----------------------------------------------------------------*
+       DESTROY-PROMPT-SESSION.
+           CALL "COPILOT-SESSION-DESTROY" USING WS-SESSION-STATE
+               WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-RESULT-RECORD: Append one PROMPT-RESULTS line recording  *
+      * the prompt id, outcome, and either the reply text or the       *
+      * error message.                                                 *
+      *----------------------------------------------------------------*
+       WRITE-RESULT-RECORD.
+           IF WS-PR-STATUS = "OK"
+               ADD 1 TO WS-OK-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+
+           MOVE SPACES TO WS-PR-OUT-LINE
+           MOVE 1 TO WS-PR-OUT-PTR
+           STRING
+               FUNCTION TRIM(PQ-PROMPT-ID) " "
+               FUNCTION TRIM(WS-PR-STATUS) " "
+               FUNCTION TRIM(WS-RESULT-MESSAGE)
+               FUNCTION TRIM(WS-RESULT-ERROR-MSG)
+               DELIMITED SIZE
+               INTO WS-PR-OUT-LINE
+               WITH POINTER WS-PR-OUT-PTR
+           END-STRING
+
+           WRITE PROMPT-RESULTS-RECORD FROM WS-PR-OUT-LINE
+           .
