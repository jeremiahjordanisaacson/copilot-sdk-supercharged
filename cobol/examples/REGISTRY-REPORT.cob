@@ -0,0 +1,189 @@
+      *================================================================*
+      * REGISTRY-REPORT.cob                                            *
+      * Nightly report of registered MCP servers and slash commands.  *
+      * Scans the registry ledger end to end and, because the ledger  *
+      * is an append-only event log, keeps only the last status seen  *
+      * for each name so the report reflects current registrations,   *
+      * not history.                                                  *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRY-LEDGER ASSIGN TO WS-REGL-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTRY-LEDGER.
+       01  REGISTRY-LEDGER-RECORD.
+           05 REGE-TYPE             PIC X(8).
+           05 REGE-NAME             PIC X(64).
+           05 REGE-DETAIL           PIC X(256).
+           05 REGE-STATUS           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REGL-NAME             PIC X(64)
+           VALUE "REGISTRY-LEDGER.DAT".
+       01  WS-REGL-FILE-STATUS      PIC XX     VALUE "00".
+
+       01  WS-REGISTRY-SNAPSHOT.
+           05 WS-RSNAP-COUNT        PIC 9(3)   VALUE 0.
+           05 WS-RSNAP-ENTRY OCCURS 50 TIMES.
+               10 WS-RSNAP-TYPE     PIC X(8)   VALUE SPACES.
+               10 WS-RSNAP-NAME     PIC X(64)  VALUE SPACES.
+               10 WS-RSNAP-DETAIL   PIC X(256) VALUE SPACES.
+               10 WS-RSNAP-STATUS   PIC X(10)  VALUE SPACES.
+
+       01  WS-SCAN-IDX              PIC 9(3)   VALUE 0.
+       01  WS-SCAN-FOUND            PIC 9      VALUE 0.
+           88 SCAN-ENTRY-FOUND                 VALUE 1.
+           88 SCAN-ENTRY-NOT-FOUND             VALUE 0.
+
+       01  WS-ACTIVE-MCP-COUNT      PIC 9(3)   VALUE 0.
+       01  WS-ACTIVE-CMD-COUNT      PIC 9(3)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== MCP Server / Slash Command Registry Report ==="
+           DISPLAY " "
+
+           PERFORM LOAD-REGISTRY-SNAPSHOT
+           PERFORM PRINT-REGISTRY-REPORT
+
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * LOAD-REGISTRY-SNAPSHOT: Scan the ledger once, keeping the      *
+      * latest status seen for each distinct type + name.              *
+      *----------------------------------------------------------------*
+       LOAD-REGISTRY-SNAPSHOT.
+           OPEN INPUT REGISTRY-LEDGER
+           IF WS-REGL-FILE-STATUS NOT = "00"
+               DISPLAY "No registry ledger found yet."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM APPLY-ONE-LEDGER-RECORD
+               UNTIL WS-REGL-FILE-STATUS NOT = "00"
+
+           CLOSE REGISTRY-LEDGER
+           .
+
+      *----------------------------------------------------------------*
+      * APPLY-ONE-LEDGER-RECORD: Read the next ledger record and merge *
+      * it into the in-memory snapshot table.                          *
+      *----------------------------------------------------------------*
+       APPLY-ONE-LEDGER-RECORD.
+           READ REGISTRY-LEDGER
+               AT END
+                   MOVE "10" TO WS-REGL-FILE-STATUS
+               NOT AT END
+                   PERFORM FIND-SNAPSHOT-ENTRY
+                   IF SCAN-ENTRY-NOT-FOUND
+                       IF WS-RSNAP-COUNT < 50
+                           ADD 1 TO WS-RSNAP-COUNT
+                           MOVE WS-RSNAP-COUNT TO WS-SCAN-IDX
+                           MOVE REGE-TYPE TO WS-RSNAP-TYPE(WS-SCAN-IDX)
+                           MOVE REGE-NAME TO WS-RSNAP-NAME(WS-SCAN-IDX)
+                       ELSE
+                           MOVE 0 TO WS-SCAN-IDX
+                       END-IF
+                   END-IF
+                   IF WS-SCAN-IDX > 0
+                       MOVE REGE-DETAIL
+                           TO WS-RSNAP-DETAIL(WS-SCAN-IDX)
+                       MOVE REGE-STATUS
+                           TO WS-RSNAP-STATUS(WS-SCAN-IDX)
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-SNAPSHOT-ENTRY: Locate the existing snapshot slot for the *
+      * record just read, by type + name. Sets WS-SCAN-IDX to the      *
+      * existing slot, or 0 if no slot matches yet.                    *
+      *----------------------------------------------------------------*
+       FIND-SNAPSHOT-ENTRY.
+           SET SCAN-ENTRY-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-SCAN-IDX
+
+           PERFORM TEST-ONE-SNAPSHOT-SLOT
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-RSNAP-COUNT
+               OR SCAN-ENTRY-FOUND
+
+           IF SCAN-ENTRY-NOT-FOUND
+               MOVE 0 TO WS-SCAN-IDX
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-SNAPSHOT-SLOT: Compare one existing slot to the       *
+      * record just read from the ledger.                              *
+      *----------------------------------------------------------------*
+       TEST-ONE-SNAPSHOT-SLOT.
+           IF WS-RSNAP-TYPE(WS-SCAN-IDX) = REGE-TYPE
+               AND WS-RSNAP-NAME(WS-SCAN-IDX) = REGE-NAME
+               SET SCAN-ENTRY-FOUND TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-REGISTRY-REPORT: Display every snapshot entry whose      *
+      * latest status is ACTIVE, split by type, with a trailing count. *
+      *----------------------------------------------------------------*
+       PRINT-REGISTRY-REPORT.
+           MOVE 0 TO WS-ACTIVE-MCP-COUNT
+           MOVE 0 TO WS-ACTIVE-CMD-COUNT
+
+           DISPLAY "--- Active MCP servers ---"
+           PERFORM PRINT-ONE-MCP-ENTRY
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-RSNAP-COUNT
+
+           DISPLAY " "
+           DISPLAY "--- Active slash commands ---"
+           PERFORM PRINT-ONE-COMMAND-ENTRY
+               VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-RSNAP-COUNT
+
+           DISPLAY " "
+           DISPLAY "MCP servers active: " WS-ACTIVE-MCP-COUNT
+           DISPLAY "Commands active:    " WS-ACTIVE-CMD-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-ONE-MCP-ENTRY: Display one snapshot slot if it is a      *
+      * still-ACTIVE MCP server, and tally it.                          *
+      *----------------------------------------------------------------*
+       PRINT-ONE-MCP-ENTRY.
+           IF WS-RSNAP-STATUS(WS-SCAN-IDX) = "ACTIVE"
+               AND WS-RSNAP-TYPE(WS-SCAN-IDX) = "MCP"
+               ADD 1 TO WS-ACTIVE-MCP-COUNT
+               DISPLAY "  " FUNCTION TRIM(WS-RSNAP-NAME(WS-SCAN-IDX))
+                   " (" FUNCTION TRIM(WS-RSNAP-DETAIL(WS-SCAN-IDX))
+                   ")"
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-ONE-COMMAND-ENTRY: Display one snapshot slot if it is a  *
+      * still-ACTIVE slash command, and tally it.                      *
+      *----------------------------------------------------------------*
+       PRINT-ONE-COMMAND-ENTRY.
+           IF WS-RSNAP-STATUS(WS-SCAN-IDX) = "ACTIVE"
+               AND WS-RSNAP-TYPE(WS-SCAN-IDX) = "COMMAND"
+               ADD 1 TO WS-ACTIVE-CMD-COUNT
+               DISPLAY "  " FUNCTION TRIM(WS-RSNAP-NAME(WS-SCAN-IDX))
+                   " - " FUNCTION TRIM(WS-RSNAP-DETAIL(WS-SCAN-IDX))
+           END-IF
+           .
