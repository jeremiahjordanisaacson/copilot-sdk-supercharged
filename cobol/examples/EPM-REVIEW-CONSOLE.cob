@@ -0,0 +1,190 @@
+      *================================================================*
+      * EPM-REVIEW-CONSOLE.cob                                         *
+      * Operator console for the exit-plan-mode manual review queue.   *
+      * Lists pending plans queued by a session with manual review     *
+      * turned on, then lets the operator approve or deny one by       *
+      * request id. COPILOT-CLIENT's poll loop picks up the decision   *
+      * the next time it re-reads the record.                          *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPM-REVIEW-CONSOLE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EPM-REVIEW-FILE ASSIGN TO WS-EPMR-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EPMR-REQUEST-ID
+               FILE STATUS IS WS-EPMR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EPM-REVIEW-FILE.
+       01  EPM-REVIEW-FILE-RECORD.
+           05 EPMR-REQUEST-ID       PIC X(40).
+           05 EPMR-SESSION-ID       PIC X(64).
+           05 EPMR-SUMMARY          PIC X(1024).
+           05 EPMR-PLAN-CONTENT     PIC X(2048).
+           05 EPMR-ACTIONS          PIC X(1024).
+           05 EPMR-RECOMMENDED      PIC X(64).
+           05 EPMR-STATUS           PIC X(10).
+           05 EPMR-SELECTED-ACTION  PIC X(64).
+           05 EPMR-FEEDBACK         PIC X(256).
+           05 EPMR-TIMESTAMP        PIC X(21).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EPMR-FILE-NAME        PIC X(64)  VALUE "EPM-REVIEW.DAT".
+       01  WS-EPMR-FILE-STATUS      PIC XX     VALUE "00".
+       01  WS-PENDING-COUNT         PIC 9(5)   VALUE 0.
+       01  WS-USER-REQUEST-ID       PIC X(40)  VALUE SPACES.
+       01  WS-USER-DECISION         PIC X(8)   VALUE SPACES.
+       01  WS-USER-ACTION           PIC X(64)  VALUE SPACES.
+       01  WS-USER-FEEDBACK         PIC X(256) VALUE SPACES.
+       01  WS-CONTINUE              PIC 9      VALUE 1.
+           88 KEEP-GOING                       VALUE 1.
+           88 OPERATOR-QUIT                    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== Exit Plan Mode Review Console ==="
+           DISPLAY " "
+
+           PERFORM CONSOLE-LOOP
+               UNTIL OPERATOR-QUIT
+
+           DISPLAY " "
+           DISPLAY "=== Goodbye! ==="
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * CONSOLE-LOOP: Show pending plans, then prompt for a decision.  *
+      *----------------------------------------------------------------*
+       CONSOLE-LOOP.
+           PERFORM LIST-PENDING-PLANS
+
+           IF WS-PENDING-COUNT = 0
+               DISPLAY " "
+               DISPLAY "No plans pending review."
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Request id to decide (blank to re-check, "
+               "q to quit):"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT WS-USER-REQUEST-ID
+
+           IF WS-USER-REQUEST-ID = "q" OR "Q"
+               SET OPERATOR-QUIT TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-USER-REQUEST-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DECIDE-ONE-PLAN
+           .
+
+      *----------------------------------------------------------------*
+      * LIST-PENDING-PLANS: Scan the review file and display every     *
+      * record still in PENDING status.                                *
+      *----------------------------------------------------------------*
+       LIST-PENDING-PLANS.
+           MOVE 0 TO WS-PENDING-COUNT
+           OPEN INPUT EPM-REVIEW-FILE
+           IF WS-EPMR-FILE-STATUS NOT = "00"
+               DISPLAY "No review queue found yet."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM SHOW-NEXT-PENDING-RECORD
+               UNTIL WS-EPMR-FILE-STATUS NOT = "00"
+
+           CLOSE EPM-REVIEW-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * SHOW-NEXT-PENDING-RECORD: Read the next record and display it  *
+      * if it is still PENDING.                                        *
+      *----------------------------------------------------------------*
+       SHOW-NEXT-PENDING-RECORD.
+           READ EPM-REVIEW-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-EPMR-FILE-STATUS
+               NOT AT END
+                   IF EPMR-STATUS = "PENDING"
+                       ADD 1 TO WS-PENDING-COUNT
+                       DISPLAY " "
+                       DISPLAY "Request: "
+                           FUNCTION TRIM(EPMR-REQUEST-ID)
+                       DISPLAY "Session: "
+                           FUNCTION TRIM(EPMR-SESSION-ID)
+                       DISPLAY "Summary: " FUNCTION TRIM(EPMR-SUMMARY)
+                       DISPLAY "Recommended action: "
+                           FUNCTION TRIM(EPMR-RECOMMENDED)
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * DECIDE-ONE-PLAN: Look up a request id and, if still pending,    *
+      * record the operator's decision.                                 *
+      *----------------------------------------------------------------*
+       DECIDE-ONE-PLAN.
+           OPEN I-O EPM-REVIEW-FILE
+           IF WS-EPMR-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to open review queue"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USER-REQUEST-ID TO EPMR-REQUEST-ID
+           READ EPM-REVIEW-FILE
+               INVALID KEY
+                   DISPLAY "ERROR: No such request id"
+               NOT INVALID KEY
+                   PERFORM RECORD-OPERATOR-DECISION
+           END-READ
+
+           CLOSE EPM-REVIEW-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * RECORD-OPERATOR-DECISION: Prompt for approve/deny and rewrite  *
+      * the record with the operator's answer.                         *
+      *----------------------------------------------------------------*
+       RECORD-OPERATOR-DECISION.
+           IF EPMR-STATUS NOT = "PENDING"
+               DISPLAY "This request was already decided: "
+                   FUNCTION TRIM(EPMR-STATUS)
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Plan: " FUNCTION TRIM(EPMR-PLAN-CONTENT)
+           DISPLAY "Approve or deny? (a/d): " WITH NO ADVANCING
+           ACCEPT WS-USER-DECISION
+
+           DISPLAY "Selected action (blank for none): "
+               WITH NO ADVANCING
+           ACCEPT WS-USER-ACTION
+
+           DISPLAY "Feedback (blank for none): " WITH NO ADVANCING
+           ACCEPT WS-USER-FEEDBACK
+
+           IF WS-USER-DECISION = "a" OR "A"
+               MOVE "APPROVED" TO EPMR-STATUS
+           ELSE
+               MOVE "DENIED" TO EPMR-STATUS
+           END-IF
+
+           MOVE WS-USER-ACTION   TO EPMR-SELECTED-ACTION
+           MOVE WS-USER-FEEDBACK TO EPMR-FEEDBACK
+
+           REWRITE EPM-REVIEW-FILE-RECORD
+           DISPLAY "Decision recorded."
+           .
