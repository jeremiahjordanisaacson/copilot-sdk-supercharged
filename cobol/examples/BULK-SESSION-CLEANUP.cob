@@ -0,0 +1,217 @@
+      *================================================================*
+      * BULK-SESSION-CLEANUP.cob                                      *
+      * Operator utility that scans the local session registry for    *
+      * active sessions older than a cutoff age and deletes each one   *
+      * (server-side delete through COPILOT-DELETE-SESSION, then the   *
+      * matching local registry entry through                          *
+      * COPILOT-DEREGISTER-SESSION, the same pair of calls a normal    *
+      * session destroy goes through). The registry scan is read to    *
+      * completion and closed before any deletion starts, so the       *
+      * deletion calls -- which reopen the same registry file          *
+      * themselves -- never contend with this program's own scan.      *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-SESSION-CLEANUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-REGISTRY ASSIGN TO WS-SESSION-REG-NAME
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS SREG-SESSION-ID
+               FILE STATUS IS WS-SREG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-REGISTRY.
+       01  SESSION-REGISTRY-RECORD.
+           05 SREG-SESSION-ID       PIC X(64).
+           05 SREG-JOB-ID           PIC X(20).
+           05 SREG-AGENT-NAME       PIC X(64).
+           05 SREG-CREATE-TS        PIC X(21).
+           05 SREG-STATUS           PIC X(10).
+               88 SREG-STATUS-ACTIVE            VALUE "ACTIVE".
+               88 SREG-STATUS-DELETED           VALUE "DELETED".
+           05 SREG-TRACEPARENT      PIC X(64).
+           05 SREG-TRACESTATE       PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "COPILOT-TYPES.cpy".
+       COPY "COPILOT-VERSION.cpy".
+
+       01  WS-SESSION-REG-NAME      PIC X(64)
+           VALUE "SESSION-REGISTRY.DAT".
+       01  WS-SREG-FILE-STATUS      PIC XX     VALUE "00".
+
+       01  WS-CUTOFF-INPUT          PIC X(5)   VALUE SPACES.
+       01  WS-CUTOFF-DAYS           PIC 9(5)   VALUE 7.
+
+       01  WS-TODAY-DATE            PIC X(21)  VALUE SPACES.
+       01  WS-TODAY-DATE-NUM        PIC 9(8)   VALUE 0.
+       01  WS-REG-DATE-NUM          PIC 9(8)   VALUE 0.
+       01  WS-AGE-DAYS              PIC S9(6)  VALUE 0.
+
+       01  WS-STALE-LIST.
+           05 WS-STALE-COUNT        PIC 9(3)   VALUE 0.
+           05 WS-STALE-ENTRY OCCURS 100 TIMES.
+               10 WS-STALE-SESSION-ID  PIC X(64)  VALUE SPACES.
+
+       01  WS-LIST-IDX              PIC 9(3)   VALUE 0.
+
+       01  WS-DEL-SESSION-ID        PIC X(256) VALUE SPACES.
+       01  WS-DEREG-RETURN-CODE     PIC S9(4)  VALUE 0.
+
+       01  WS-DELETED-COUNT         PIC 9(3)   VALUE 0.
+       01  WS-FAILED-COUNT          PIC 9(3)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== Bulk Session Cleanup ==="
+           DISPLAY " "
+
+           PERFORM ASK-CUTOFF-AGE
+           PERFORM INITIALIZE-COPILOT
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "ERROR: Failed to initialize client"
+               DISPLAY "       " WS-LAST-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM FIND-STALE-SESSIONS
+           DISPLAY "Stale sessions found: " WS-STALE-COUNT
+           DISPLAY " "
+
+           PERFORM DELETE-ONE-STALE-SESSION
+               VARYING WS-LIST-IDX FROM 1 BY 1
+               UNTIL WS-LIST-IDX > WS-STALE-COUNT
+
+           PERFORM SHUTDOWN-CLIENT
+
+           DISPLAY " "
+           DISPLAY "Deleted: " WS-DELETED-COUNT
+           DISPLAY "Failed:  " WS-FAILED-COUNT
+           DISPLAY "=== Done ==="
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * ASK-CUTOFF-AGE: Let the operator pick how old is "stale";      *
+      * default to 7 days when nothing is entered.                     *
+      *----------------------------------------------------------------*
+       ASK-CUTOFF-AGE.
+           DISPLAY "Cutoff age in days (blank for default of 7): "
+               WITH NO ADVANCING
+           ACCEPT WS-CUTOFF-INPUT
+
+           IF WS-CUTOFF-INPUT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CUTOFF-INPUT) TO WS-CUTOFF-DAYS
+           END-IF
+
+           DISPLAY "Using cutoff of " WS-CUTOFF-DAYS " day(s)."
+           DISPLAY " "
+           .
+
+      *----------------------------------------------------------------*
+      * INITIALIZE-COPILOT: Set up the client with default options.    *
+      *----------------------------------------------------------------*
+       INITIALIZE-COPILOT.
+           MOVE SPACES TO WS-CLI-PATH
+           MOVE SPACES TO WS-CLI-URL
+           MOVE 1      TO WS-AUTO-START
+
+           CALL "COPILOT-CLIENT-INIT"
+               USING WS-CLIENT-OPTIONS WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * SHUTDOWN-CLIENT: Stop the Copilot CLI process.                 *
+      *----------------------------------------------------------------*
+       SHUTDOWN-CLIENT.
+           CALL "COPILOT-CLIENT-STOP" USING WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-STALE-SESSIONS: Scan the registry end to end and collect  *
+      * every active session older than the cutoff into the stale      *
+      * list, then close the registry before any deletion starts.      *
+      *----------------------------------------------------------------*
+       FIND-STALE-SESSIONS.
+           MOVE 0 TO WS-STALE-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE(1:8) TO WS-TODAY-DATE-NUM
+
+           OPEN INPUT SESSION-REGISTRY
+           IF WS-SREG-FILE-STATUS NOT = "00"
+               DISPLAY "No session registry found yet."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM TEST-ONE-REGISTRY-RECORD
+               UNTIL WS-SREG-FILE-STATUS NOT = "00"
+               OR WS-STALE-COUNT > 99
+
+           CLOSE SESSION-REGISTRY
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-REGISTRY-RECORD: Read one registry record and, if it  *
+      * is active and older than the cutoff, add it to the stale list. *
+      *----------------------------------------------------------------*
+       TEST-ONE-REGISTRY-RECORD.
+           READ SESSION-REGISTRY NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-SREG-FILE-STATUS
+               NOT AT END
+                   IF SREG-STATUS-ACTIVE
+                       PERFORM CHECK-REGISTRY-RECORD-AGE
+                   END-IF
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-REGISTRY-RECORD-AGE: Compare this record's creation date *
+      * against today's date and, if it is at or past the cutoff age,  *
+      * append its session id to the stale list.                       *
+      *----------------------------------------------------------------*
+       CHECK-REGISTRY-RECORD-AGE.
+           MOVE SREG-CREATE-TS(1:8) TO WS-REG-DATE-NUM
+           COMPUTE WS-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM)
+               - FUNCTION INTEGER-OF-DATE(WS-REG-DATE-NUM)
+
+           IF WS-AGE-DAYS >= WS-CUTOFF-DAYS
+               ADD 1 TO WS-STALE-COUNT
+               MOVE SREG-SESSION-ID
+                   TO WS-STALE-SESSION-ID(WS-STALE-COUNT)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * DELETE-ONE-STALE-SESSION: Delete one stale session on the      *
+      * server and remove its local registry entry.                    *
+      *----------------------------------------------------------------*
+       DELETE-ONE-STALE-SESSION.
+           MOVE SPACES TO WS-DEL-SESSION-ID
+           MOVE WS-STALE-SESSION-ID(WS-LIST-IDX) TO WS-DEL-SESSION-ID
+
+           CALL "COPILOT-DELETE-SESSION" USING WS-DEL-SESSION-ID
+               WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               CALL "COPILOT-DEREGISTER-SESSION"
+                   USING WS-STALE-SESSION-ID(WS-LIST-IDX)
+                   WS-DEREG-RETURN-CODE
+               ADD 1 TO WS-DELETED-COUNT
+               DISPLAY "Deleted: "
+                   FUNCTION TRIM(WS-STALE-SESSION-ID(WS-LIST-IDX))
+           ELSE
+               ADD 1 TO WS-FAILED-COUNT
+               DISPLAY "FAILED:  "
+                   FUNCTION TRIM(WS-STALE-SESSION-ID(WS-LIST-IDX))
+           END-IF
+           .
