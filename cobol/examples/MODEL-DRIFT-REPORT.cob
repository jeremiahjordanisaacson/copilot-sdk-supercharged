@@ -0,0 +1,393 @@
+      *================================================================*
+      * MODEL-DRIFT-REPORT.cob                                        *
+      * Daily model availability / version drift report. Calls        *
+      * models.list through the client, compares the result against  *
+      * yesterday's saved snapshot, and reports models that appeared, *
+      * disappeared, or changed version since the last run.           *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MODEL-DRIFT-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODEL-SNAPSHOT-FILE ASSIGN TO WS-MSNAP-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSNAP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MODEL-SNAPSHOT-FILE.
+       01  MODEL-SNAPSHOT-RECORD.
+           05 MSNAP-ID              PIC X(64).
+           05 MSNAP-VERSION         PIC X(32).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "COPILOT-TYPES.cpy".
+       COPY "COPILOT-VERSION.cpy".
+
+       01  WS-MSNAP-FILE-NAME       PIC X(64)
+           VALUE "MODEL-SNAPSHOT.DAT".
+       01  WS-MSNAP-FILE-STATUS     PIC XX     VALUE "00".
+
+       01  WS-MODEL-RESPONSE        PIC X(8192) VALUE SPACES.
+
+       01  WS-SCAN-POS              PIC 9(5)   VALUE 1.
+       01  WS-FOUND-POS             PIC 9(5)   VALUE 0.
+       01  WS-VALUE-PTR             PIC 9(5)   VALUE 0.
+       01  WS-WINDOW-END            PIC 9(5)   VALUE 0.
+       01  WS-RESUME-POS            PIC 9(5)   VALUE 0.
+
+       01  WS-TODAY-SNAPSHOT.
+           05 WS-TSNAP-COUNT        PIC 9(3)   VALUE 0.
+           05 WS-TSNAP-ENTRY OCCURS 50 TIMES.
+               10 WS-TSNAP-ID       PIC X(64)  VALUE SPACES.
+               10 WS-TSNAP-VERSION  PIC X(32)  VALUE SPACES.
+
+       01  WS-PREV-SNAPSHOT.
+           05 WS-PSNAP-COUNT        PIC 9(3)   VALUE 0.
+           05 WS-PSNAP-ENTRY OCCURS 50 TIMES.
+               10 WS-PSNAP-ID       PIC X(64)  VALUE SPACES.
+               10 WS-PSNAP-VERSION  PIC X(32)  VALUE SPACES.
+
+       01  WS-MATCH-IDX             PIC 9(3)   VALUE 0.
+       01  WS-MATCH-FOUND           PIC 9      VALUE 0.
+           88 MATCH-IS-FOUND                   VALUE 1.
+           88 MATCH-NOT-FOUND                  VALUE 0.
+
+       01  WS-ADDED-COUNT           PIC 9(3)   VALUE 0.
+       01  WS-REMOVED-COUNT         PIC 9(3)   VALUE 0.
+       01  WS-CHANGED-COUNT         PIC 9(3)   VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== Daily Model Availability / Version Drift ==="
+           DISPLAY " "
+
+           PERFORM INITIALIZE-COPILOT
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "ERROR: Failed to initialize client"
+               DISPLAY "       " WS-LAST-ERROR
+               STOP RUN
+           END-IF
+
+           PERFORM FETCH-MODEL-LIST
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "ERROR: Failed to list models"
+               DISPLAY "       " WS-LAST-ERROR
+               PERFORM SHUTDOWN-CLIENT
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-PREVIOUS-SNAPSHOT
+           PERFORM PRINT-DRIFT-REPORT
+           PERFORM SAVE-TODAY-SNAPSHOT
+
+           PERFORM SHUTDOWN-CLIENT
+           DISPLAY " "
+           DISPLAY "=== Done ==="
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * INITIALIZE-COPILOT: Set up the client with default options.    *
+      *----------------------------------------------------------------*
+       INITIALIZE-COPILOT.
+           MOVE SPACES TO WS-CLI-PATH
+           MOVE SPACES TO WS-CLI-URL
+           MOVE 1      TO WS-AUTO-START
+
+           CALL "COPILOT-CLIENT-INIT"
+               USING WS-CLIENT-OPTIONS WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * SHUTDOWN-CLIENT: Stop the Copilot CLI process.                 *
+      *----------------------------------------------------------------*
+       SHUTDOWN-CLIENT.
+           CALL "COPILOT-CLIENT-STOP" USING WS-RETURN-CODE
+           .
+
+      *----------------------------------------------------------------*
+      * FETCH-MODEL-LIST: Call models.list and parse the response into *
+      * the today's-snapshot table.                                    *
+      *----------------------------------------------------------------*
+       FETCH-MODEL-LIST.
+           MOVE SPACES TO WS-MODEL-RESPONSE
+           CALL "COPILOT-LIST-MODELS"
+               USING WS-MODEL-RESPONSE WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               PERFORM EXTRACT-MODEL-ENTRIES
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * EXTRACT-MODEL-ENTRIES: Scan the raw response for every quoted  *
+      * "id" member (the envelope's own "id" is numeric and unquoted,  *
+      * so this does not mistake it for a model entry) and pick up     *
+      * the nearest following "version" member for that entry.        *
+      *----------------------------------------------------------------*
+       EXTRACT-MODEL-ENTRIES.
+           MOVE 0 TO WS-TSNAP-COUNT
+           MOVE 1 TO WS-SCAN-POS
+           MOVE 1 TO WS-FOUND-POS
+
+           PERFORM FIND-NEXT-MODEL-ID
+               UNTIL WS-FOUND-POS = 0
+               OR WS-TSNAP-COUNT > 49
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-NEXT-MODEL-ID: Locate the next quoted "id" member at or   *
+      * after WS-SCAN-POS and, if found, capture one snapshot entry.   *
+      *----------------------------------------------------------------*
+       FIND-NEXT-MODEL-ID.
+           MOVE 0 TO WS-FOUND-POS
+
+           PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+               UNTIL WS-SCAN-POS + 5 >
+                   FUNCTION LENGTH(WS-MODEL-RESPONSE)
+               OR WS-FOUND-POS > 0
+
+               IF WS-MODEL-RESPONSE(WS-SCAN-POS:6) = '"id":"'
+                   MOVE WS-SCAN-POS TO WS-FOUND-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-POS > 0
+               PERFORM CAPTURE-ONE-MODEL-ENTRY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CAPTURE-ONE-MODEL-ENTRY: Pull the id and (if present nearby)   *
+      * the version for the entry found at WS-FOUND-POS, and append   *
+      * it to the today's-snapshot table.                              *
+      *----------------------------------------------------------------*
+       CAPTURE-ONE-MODEL-ENTRY.
+           ADD 1 TO WS-TSNAP-COUNT
+
+           MOVE WS-FOUND-POS TO WS-VALUE-PTR
+           ADD 6 TO WS-VALUE-PTR
+           MOVE SPACES TO WS-TSNAP-ID(WS-TSNAP-COUNT)
+           UNSTRING WS-MODEL-RESPONSE
+               DELIMITED '"'
+               INTO WS-TSNAP-ID(WS-TSNAP-COUNT)
+               WITH POINTER WS-VALUE-PTR
+           END-UNSTRING
+
+           MOVE "unknown" TO WS-TSNAP-VERSION(WS-TSNAP-COUNT)
+           COMPUTE WS-RESUME-POS = WS-FOUND-POS + 1
+           COMPUTE WS-WINDOW-END = WS-FOUND-POS + 200
+           IF WS-WINDOW-END > FUNCTION LENGTH(WS-MODEL-RESPONSE)
+               MOVE FUNCTION LENGTH(WS-MODEL-RESPONSE)
+                   TO WS-WINDOW-END
+           END-IF
+           PERFORM FIND-VERSION-IN-WINDOW
+
+           MOVE WS-RESUME-POS TO WS-SCAN-POS
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-VERSION-IN-WINDOW: Look for a "version" member between   *
+      * WS-FOUND-POS and WS-WINDOW-END and capture its value if found. *
+      *----------------------------------------------------------------*
+       FIND-VERSION-IN-WINDOW.
+           MOVE 0 TO WS-VALUE-PTR
+
+           PERFORM VARYING WS-SCAN-POS FROM WS-FOUND-POS BY 1
+               UNTIL WS-SCAN-POS + 10 > WS-WINDOW-END
+               OR WS-VALUE-PTR > 0
+
+               IF WS-MODEL-RESPONSE(WS-SCAN-POS:11) = '"version":"'
+                   MOVE WS-SCAN-POS TO WS-VALUE-PTR
+               END-IF
+           END-PERFORM
+
+           IF WS-VALUE-PTR > 0
+               ADD 11 TO WS-VALUE-PTR
+               MOVE SPACES TO WS-TSNAP-VERSION(WS-TSNAP-COUNT)
+               UNSTRING WS-MODEL-RESPONSE
+                   DELIMITED '"'
+                   INTO WS-TSNAP-VERSION(WS-TSNAP-COUNT)
+                   WITH POINTER WS-VALUE-PTR
+               END-UNSTRING
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * LOAD-PREVIOUS-SNAPSHOT: Read yesterday's saved snapshot file,  *
+      * if any, into the previous-snapshot table.                      *
+      *----------------------------------------------------------------*
+       LOAD-PREVIOUS-SNAPSHOT.
+           MOVE 0 TO WS-PSNAP-COUNT
+           OPEN INPUT MODEL-SNAPSHOT-FILE
+           IF WS-MSNAP-FILE-STATUS NOT = "00"
+               DISPLAY "No prior snapshot found -- this is the "
+                   "first run."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-ONE-PREVIOUS-RECORD
+               UNTIL WS-MSNAP-FILE-STATUS NOT = "00"
+               OR WS-PSNAP-COUNT > 49
+
+           CLOSE MODEL-SNAPSHOT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * READ-ONE-PREVIOUS-RECORD: Read one record of the prior         *
+      * snapshot into the next free table slot.                        *
+      *----------------------------------------------------------------*
+       READ-ONE-PREVIOUS-RECORD.
+           READ MODEL-SNAPSHOT-FILE
+               AT END
+                   MOVE "10" TO WS-MSNAP-FILE-STATUS
+               NOT AT END
+                   ADD 1 TO WS-PSNAP-COUNT
+                   MOVE MSNAP-ID TO WS-PSNAP-ID(WS-PSNAP-COUNT)
+                   MOVE MSNAP-VERSION
+                       TO WS-PSNAP-VERSION(WS-PSNAP-COUNT)
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * SAVE-TODAY-SNAPSHOT: Overwrite the snapshot file with today's  *
+      * model list so tomorrow's run has something to diff against.    *
+      *----------------------------------------------------------------*
+       SAVE-TODAY-SNAPSHOT.
+           OPEN OUTPUT MODEL-SNAPSHOT-FILE
+           IF WS-MSNAP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: Unable to save today's snapshot"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM WRITE-ONE-SNAPSHOT-RECORD
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-TSNAP-COUNT
+
+           CLOSE MODEL-SNAPSHOT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * WRITE-ONE-SNAPSHOT-RECORD: Write one today's-snapshot entry.   *
+      *----------------------------------------------------------------*
+       WRITE-ONE-SNAPSHOT-RECORD.
+           MOVE WS-TSNAP-ID(WS-MATCH-IDX) TO MSNAP-ID
+           MOVE WS-TSNAP-VERSION(WS-MATCH-IDX) TO MSNAP-VERSION
+           WRITE MODEL-SNAPSHOT-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-DRIFT-REPORT: Report models added, removed, or changed   *
+      * since the previous snapshot.                                   *
+      *----------------------------------------------------------------*
+       PRINT-DRIFT-REPORT.
+           MOVE 0 TO WS-ADDED-COUNT
+           MOVE 0 TO WS-REMOVED-COUNT
+           MOVE 0 TO WS-CHANGED-COUNT
+
+           DISPLAY "Models available today: " WS-TSNAP-COUNT
+           DISPLAY " "
+
+           PERFORM CHECK-ONE-TODAY-ENTRY
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-TSNAP-COUNT
+
+           PERFORM CHECK-ONE-REMOVED-ENTRY
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-PSNAP-COUNT
+
+           DISPLAY " "
+           DISPLAY "Added:   " WS-ADDED-COUNT
+           DISPLAY "Removed: " WS-REMOVED-COUNT
+           DISPLAY "Changed: " WS-CHANGED-COUNT
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-ONE-TODAY-ENTRY: Classify one today's-snapshot entry as  *
+      * newly added or version-changed relative to the prior snapshot. *
+      *----------------------------------------------------------------*
+       CHECK-ONE-TODAY-ENTRY.
+           PERFORM FIND-IN-PREVIOUS-SNAPSHOT
+
+           IF MATCH-NOT-FOUND
+               ADD 1 TO WS-ADDED-COUNT
+               DISPLAY "ADDED:   "
+                   FUNCTION TRIM(WS-TSNAP-ID(WS-MATCH-IDX))
+                   " (" FUNCTION TRIM(
+                       WS-TSNAP-VERSION(WS-MATCH-IDX)) ")"
+           ELSE
+               IF WS-TSNAP-VERSION(WS-MATCH-IDX) NOT =
+                   WS-PSNAP-VERSION(WS-FOUND-POS)
+                   ADD 1 TO WS-CHANGED-COUNT
+                   DISPLAY "CHANGED: "
+                       FUNCTION TRIM(WS-TSNAP-ID(WS-MATCH-IDX))
+                       " " FUNCTION TRIM(
+                           WS-PSNAP-VERSION(WS-FOUND-POS))
+                       " -> " FUNCTION TRIM(
+                           WS-TSNAP-VERSION(WS-MATCH-IDX))
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-IN-PREVIOUS-SNAPSHOT: Search the previous snapshot for    *
+      * the id at WS-MATCH-IDX in today's table. Sets WS-FOUND-POS to  *
+      * the matching previous-table slot when found.                   *
+      *----------------------------------------------------------------*
+       FIND-IN-PREVIOUS-SNAPSHOT.
+           SET MATCH-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-FOUND-POS
+
+           PERFORM TEST-ONE-PREVIOUS-SLOT
+               VARYING WS-FOUND-POS FROM 1 BY 1
+               UNTIL WS-FOUND-POS > WS-PSNAP-COUNT
+               OR MATCH-IS-FOUND
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-PREVIOUS-SLOT: Compare one previous-snapshot slot to  *
+      * today's entry at WS-MATCH-IDX.                                 *
+      *----------------------------------------------------------------*
+       TEST-ONE-PREVIOUS-SLOT.
+           IF WS-PSNAP-ID(WS-FOUND-POS) = WS-TSNAP-ID(WS-MATCH-IDX)
+               SET MATCH-IS-FOUND TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-ONE-REMOVED-ENTRY: Report a previous-snapshot entry that *
+      * no longer appears in today's model list.                       *
+      *----------------------------------------------------------------*
+       CHECK-ONE-REMOVED-ENTRY.
+           SET MATCH-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-FOUND-POS
+
+           PERFORM TEST-ONE-TODAY-SLOT
+               VARYING WS-FOUND-POS FROM 1 BY 1
+               UNTIL WS-FOUND-POS > WS-TSNAP-COUNT
+               OR MATCH-IS-FOUND
+
+           IF MATCH-NOT-FOUND
+               ADD 1 TO WS-REMOVED-COUNT
+               DISPLAY "REMOVED: "
+                   FUNCTION TRIM(WS-PSNAP-ID(WS-MATCH-IDX))
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-TODAY-SLOT: Compare one today's-snapshot slot to the  *
+      * previous entry at WS-MATCH-IDX.                                *
+      *----------------------------------------------------------------*
+       TEST-ONE-TODAY-SLOT.
+           IF WS-TSNAP-ID(WS-FOUND-POS) = WS-PSNAP-ID(WS-MATCH-IDX)
+               SET MATCH-IS-FOUND TO TRUE
+           END-IF
+           .
