@@ -0,0 +1,385 @@
+      *================================================================*
+      * COST-RECONCILIATION-REPORT.cob                                *
+      * Per-session / per-job cost reconciliation report. Scans       *
+      * today's audit log for outbound session.sendMessage calls,     *
+      * tallies a billable message count per job id and per session   *
+      * id, and prices each message against a static catalog into     *
+      * the shared model-billing fields to produce an estimated cost. *
+      *                                                                *
+      * There is no per-message token/model telemetry recorded        *
+      * anywhere in this system, so the per-message cost is an        *
+      * estimate driven by a single flat price tier, not a measured    *
+      * figure. Only today's audit log is scanned, matching the daily *
+      * file convention the other reports in this directory use.      *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COST-RECONCILIATION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO WS-AUDIT-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD         PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "COPILOT-TYPES.cpy".
+       COPY "COPILOT-VERSION.cpy".
+
+       01  WS-AUDIT-LOG-NAME        PIC X(64)   VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS     PIC XX      VALUE "00".
+       01  WS-TODAY-DATE            PIC X(21)   VALUE SPACES.
+
+       01  WS-LINE-BUFFER           PIC X(4096) VALUE SPACES.
+       01  WS-LINE-PTR              PIC 9(5)    VALUE 1.
+       01  WS-TOK-TIMESTAMP         PIC X(21)   VALUE SPACES.
+       01  WS-TOK-JOB-ID            PIC X(20)   VALUE SPACES.
+       01  WS-TOK-REQUEST-ID        PIC X(10)   VALUE SPACES.
+       01  WS-TOK-DIRECTION         PIC X(8)    VALUE SPACES.
+       01  WS-TOK-TRACEPARENT       PIC X(64)   VALUE SPACES.
+       01  WS-TOK-TRACESTATE        PIC X(64)   VALUE SPACES.
+       01  WS-TOK-BODY              PIC X(4096) VALUE SPACES.
+
+       01  WS-SCAN-POS              PIC 9(5)    VALUE 1.
+       01  WS-FOUND-POS             PIC 9(5)    VALUE 0.
+       01  WS-VALUE-PTR             PIC 9(5)    VALUE 0.
+       01  WS-SESSION-ID-SCAN       PIC X(64)   VALUE SPACES.
+
+       01  WS-PER-MSG-COST-CENTS    PIC 9(5)V99 VALUE 0.
+
+       01  WS-JOB-SUMMARY.
+           05 WS-JOB-COUNT          PIC 9(3)    VALUE 0.
+           05 WS-JOB-ENTRY OCCURS 30 TIMES.
+               10 WS-JOB-ID             PIC X(20)   VALUE SPACES.
+               10 WS-JOB-MSG-COUNT      PIC 9(5)    VALUE 0.
+               10 WS-JOB-COST-CENTS     PIC 9(7)V99 VALUE 0.
+
+       01  WS-SESSION-SUMMARY.
+           05 WS-SESS-COUNT         PIC 9(3)    VALUE 0.
+           05 WS-SESS-ENTRY OCCURS 50 TIMES.
+               10 WS-SESS-ID            PIC X(64)   VALUE SPACES.
+               10 WS-SESS-JOB-ID        PIC X(20)   VALUE SPACES.
+               10 WS-SESS-MSG-COUNT     PIC 9(5)    VALUE 0.
+               10 WS-SESS-COST-CENTS    PIC 9(7)V99 VALUE 0.
+
+       01  WS-MATCH-IDX             PIC 9(3)    VALUE 0.
+       01  WS-MATCH-FOUND           PIC 9       VALUE 0.
+           88 MATCH-IS-FOUND                    VALUE 1.
+           88 MATCH-NOT-FOUND                   VALUE 0.
+
+       01  WS-GRAND-TOTAL-MSGS      PIC 9(6)    VALUE 0.
+       01  WS-GRAND-TOTAL-CENTS     PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "=== Per-Session / Per-Job Cost Reconciliation ==="
+           DISPLAY " "
+
+           PERFORM SET-UP-PRICE-CATALOG
+           PERFORM OPEN-TODAYS-AUDIT-LOG
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "No audit log found for today ("
+                   FUNCTION TRIM(WS-AUDIT-LOG-NAME) ")."
+               STOP RUN
+           END-IF
+
+           PERFORM SCAN-ONE-AUDIT-LINE
+               UNTIL WS-AUDIT-FILE-STATUS NOT = "00"
+
+           CLOSE AUDIT-LOG
+
+           PERFORM PRINT-COST-REPORT
+
+           DISPLAY " "
+           DISPLAY "=== Done ==="
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------*
+      * SET-UP-PRICE-CATALOG: Populate the shared model-billing        *
+      * fields from a single flat price tier and derive the estimated  *
+      * cost of one billable message. There is no per-message model   *
+      * or token telemetry recorded anywhere in this system, so every  *
+      * billable message is priced the same way.                       *
+      *----------------------------------------------------------------*
+       SET-UP-PRICE-CATALOG.
+           MOVE 1200.0000  TO WS-MB-MULTIPLIER
+           MOVE "default"  TO WS-MB-PRICE-CATEGORY
+           SET MB-HAS-PRICES-YES TO TRUE
+
+           MOVE 1000000    TO WS-MBP-BATCH-SIZE
+           MOVE 0          TO WS-MBP-CACHE-PRICE
+           MOVE 300        TO WS-MBP-INPUT-PRICE
+           MOVE 1500       TO WS-MBP-OUTPUT-PRICE
+
+           COMPUTE WS-PER-MSG-COST-CENTS ROUNDED =
+               (WS-MBP-INPUT-PRICE + WS-MBP-OUTPUT-PRICE)
+               * WS-MB-MULTIPLIER / WS-MBP-BATCH-SIZE
+           .
+
+      *----------------------------------------------------------------*
+      * OPEN-TODAYS-AUDIT-LOG: Build today's audit log file name, the  *
+      * same way WRITE-AUDIT-ENTRY in COPILOT-CLIENT builds it, and    *
+      * open it for input.                                             *
+      *----------------------------------------------------------------*
+       OPEN-TODAYS-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+
+           MOVE SPACES TO WS-AUDIT-LOG-NAME
+           STRING
+               "AUDIT-LOG-"
+               WS-TODAY-DATE(1:8)
+               ".TXT"
+               DELIMITED SIZE
+               INTO WS-AUDIT-LOG-NAME
+           END-STRING
+
+           OPEN INPUT AUDIT-LOG
+           .
+
+      *----------------------------------------------------------------*
+      * SCAN-ONE-AUDIT-LINE: Read the next audit log line and parse    *
+      * it.                                                            *
+      *----------------------------------------------------------------*
+       SCAN-ONE-AUDIT-LINE.
+           READ AUDIT-LOG
+               AT END
+                   MOVE "10" TO WS-AUDIT-FILE-STATUS
+               NOT AT END
+                   PERFORM PARSE-AUDIT-LINE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * PARSE-AUDIT-LINE: Split the line's fixed leading tokens        *
+      * (timestamp, job id, request id, direction, traceparent,        *
+      * tracestate) off the front, leaving the remainder -- the raw    *
+      * JSON-RPC body, which may itself contain embedded spaces -- in  *
+      * WS-TOK-BODY. Only outbound lines can be sendMessage calls.     *
+      *----------------------------------------------------------------*
+       PARSE-AUDIT-LINE.
+           MOVE AUDIT-LOG-RECORD TO WS-LINE-BUFFER
+           MOVE 1 TO WS-LINE-PTR
+
+           UNSTRING WS-LINE-BUFFER DELIMITED BY SPACE
+               INTO WS-TOK-TIMESTAMP
+                   WS-TOK-JOB-ID
+                   WS-TOK-REQUEST-ID
+                   WS-TOK-DIRECTION
+                   WS-TOK-TRACEPARENT
+                   WS-TOK-TRACESTATE
+               WITH POINTER WS-LINE-PTR
+           END-UNSTRING
+
+           MOVE SPACES TO WS-TOK-BODY
+           MOVE WS-LINE-BUFFER(WS-LINE-PTR:) TO WS-TOK-BODY
+
+           IF FUNCTION TRIM(WS-TOK-DIRECTION) = "OUTBOUND"
+               PERFORM CHECK-SEND-MESSAGE-LINE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * CHECK-SEND-MESSAGE-LINE: Look for the session.sendMessage      *
+      * method tag in the body. If present, the session id embedded   *
+      * in the same body makes this line one billable message.        *
+      *----------------------------------------------------------------*
+       CHECK-SEND-MESSAGE-LINE.
+           MOVE 0 TO WS-FOUND-POS
+
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS + 29 > FUNCTION LENGTH(WS-TOK-BODY)
+               OR WS-FOUND-POS > 0
+
+               IF WS-TOK-BODY(WS-SCAN-POS:30) =
+                   '"method":"session.sendMessage"'
+                   MOVE WS-SCAN-POS TO WS-FOUND-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-POS > 0
+               PERFORM EXTRACT-SESSION-ID-FROM-BODY
+               PERFORM RECORD-ONE-MESSAGE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * EXTRACT-SESSION-ID-FROM-BODY: Pull the sessionId value out of  *
+      * the sendMessage params embedded in the body.                   *
+      *----------------------------------------------------------------*
+       EXTRACT-SESSION-ID-FROM-BODY.
+           MOVE 0 TO WS-VALUE-PTR
+
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS + 12 > FUNCTION LENGTH(WS-TOK-BODY)
+               OR WS-VALUE-PTR > 0
+
+               IF WS-TOK-BODY(WS-SCAN-POS:13) = '"sessionId":"'
+                   MOVE WS-SCAN-POS TO WS-VALUE-PTR
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-SESSION-ID-SCAN
+           IF WS-VALUE-PTR > 0
+               ADD 13 TO WS-VALUE-PTR
+               UNSTRING WS-TOK-BODY
+                   DELIMITED '"'
+                   INTO WS-SESSION-ID-SCAN
+                   WITH POINTER WS-VALUE-PTR
+               END-UNSTRING
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * RECORD-ONE-MESSAGE: Tally this billable message against its   *
+      * job and session accumulator entries, adding a new entry to     *
+      * either table the first time a job or session id is seen.       *
+      *----------------------------------------------------------------*
+       RECORD-ONE-MESSAGE.
+           IF WS-SESSION-ID-SCAN = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-OR-ADD-JOB-ENTRY
+           IF WS-MATCH-IDX > 0
+               ADD 1 TO WS-JOB-MSG-COUNT(WS-MATCH-IDX)
+               ADD WS-PER-MSG-COST-CENTS
+                   TO WS-JOB-COST-CENTS(WS-MATCH-IDX)
+           END-IF
+
+           PERFORM FIND-OR-ADD-SESSION-ENTRY
+           IF WS-MATCH-IDX > 0
+               ADD 1 TO WS-SESS-MSG-COUNT(WS-MATCH-IDX)
+               ADD WS-PER-MSG-COST-CENTS
+                   TO WS-SESS-COST-CENTS(WS-MATCH-IDX)
+           END-IF
+
+           ADD 1 TO WS-GRAND-TOTAL-MSGS
+           ADD WS-PER-MSG-COST-CENTS TO WS-GRAND-TOTAL-CENTS
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-OR-ADD-JOB-ENTRY: Find WS-TOK-JOB-ID's slot in the job    *
+      * summary table, adding a new slot if this job id is new. Sets   *
+      * WS-MATCH-IDX to the slot, or 0 if the table is full.           *
+      *----------------------------------------------------------------*
+       FIND-OR-ADD-JOB-ENTRY.
+           SET MATCH-NOT-FOUND TO TRUE
+
+           PERFORM TEST-ONE-JOB-SLOT
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-JOB-COUNT
+               OR MATCH-IS-FOUND
+
+           IF MATCH-NOT-FOUND
+               IF WS-JOB-COUNT < 30
+                   ADD 1 TO WS-JOB-COUNT
+                   MOVE WS-JOB-COUNT TO WS-MATCH-IDX
+                   MOVE WS-TOK-JOB-ID TO WS-JOB-ID(WS-MATCH-IDX)
+               ELSE
+                   MOVE 0 TO WS-MATCH-IDX
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-JOB-SLOT: Compare one job summary slot to             *
+      * WS-TOK-JOB-ID.                                                 *
+      *----------------------------------------------------------------*
+       TEST-ONE-JOB-SLOT.
+           IF WS-JOB-ID(WS-MATCH-IDX) = WS-TOK-JOB-ID
+               SET MATCH-IS-FOUND TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * FIND-OR-ADD-SESSION-ENTRY: Find WS-SESSION-ID-SCAN's slot in   *
+      * the session summary table, adding a new slot (recording the    *
+      * job id it first appeared under) if this session id is new.     *
+      * Sets WS-MATCH-IDX to the slot, or 0 if the table is full.       *
+      *----------------------------------------------------------------*
+       FIND-OR-ADD-SESSION-ENTRY.
+           SET MATCH-NOT-FOUND TO TRUE
+
+           PERFORM TEST-ONE-SESSION-SLOT
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-SESS-COUNT
+               OR MATCH-IS-FOUND
+
+           IF MATCH-NOT-FOUND
+               IF WS-SESS-COUNT < 50
+                   ADD 1 TO WS-SESS-COUNT
+                   MOVE WS-SESS-COUNT TO WS-MATCH-IDX
+                   MOVE WS-SESSION-ID-SCAN TO WS-SESS-ID(WS-MATCH-IDX)
+                   MOVE WS-TOK-JOB-ID TO WS-SESS-JOB-ID(WS-MATCH-IDX)
+               ELSE
+                   MOVE 0 TO WS-MATCH-IDX
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * TEST-ONE-SESSION-SLOT: Compare one session summary slot to     *
+      * WS-SESSION-ID-SCAN.                                            *
+      *----------------------------------------------------------------*
+       TEST-ONE-SESSION-SLOT.
+           IF WS-SESS-ID(WS-MATCH-IDX) = WS-SESSION-ID-SCAN
+               SET MATCH-IS-FOUND TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-COST-REPORT: Display the per-job and per-session         *
+      * breakdown followed by the grand total.                         *
+      *----------------------------------------------------------------*
+       PRINT-COST-REPORT.
+           DISPLAY "Price tier: " FUNCTION TRIM(WS-MB-PRICE-CATEGORY)
+               " (" WS-PER-MSG-COST-CENTS " cents / message, est.)"
+           DISPLAY " "
+
+           DISPLAY "--- Cost by job ---"
+           PERFORM PRINT-ONE-JOB
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-JOB-COUNT
+
+           DISPLAY " "
+           DISPLAY "--- Cost by session ---"
+           PERFORM PRINT-ONE-SESSION
+               VARYING WS-MATCH-IDX FROM 1 BY 1
+               UNTIL WS-MATCH-IDX > WS-SESS-COUNT
+
+           DISPLAY " "
+           DISPLAY "Billable messages: " WS-GRAND-TOTAL-MSGS
+           DISPLAY "Estimated cost:    " WS-GRAND-TOTAL-CENTS
+               " cents"
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-ONE-JOB                                                  *
+      *----------------------------------------------------------------*
+       PRINT-ONE-JOB.
+           DISPLAY "Job " FUNCTION TRIM(WS-JOB-ID(WS-MATCH-IDX))
+               ": " WS-JOB-MSG-COUNT(WS-MATCH-IDX) " messages, "
+               WS-JOB-COST-CENTS(WS-MATCH-IDX) " cents"
+           .
+
+      *----------------------------------------------------------------*
+      * PRINT-ONE-SESSION                                              *
+      *----------------------------------------------------------------*
+       PRINT-ONE-SESSION.
+           DISPLAY "Session "
+               FUNCTION TRIM(WS-SESS-ID(WS-MATCH-IDX))
+               " (job " FUNCTION TRIM(WS-SESS-JOB-ID(WS-MATCH-IDX))
+               "): " WS-SESS-MSG-COUNT(WS-MATCH-IDX) " messages, "
+               WS-SESS-COST-CENTS(WS-MATCH-IDX) " cents"
+           .
