@@ -79,9 +79,11 @@
            MOVE "You are a helpful assistant for COBOL developers."
                TO WS-SESS-SYS-PROMPT
            MOVE 0 TO WS-SESS-STREAMING
+           MOVE 0 TO WS-EPM-HANDLER-SET
 
-           CALL "COPILOT-SESSION" USING WS-SESSION-CONFIG
-               WS-SESSION-STATE WS-RETURN-CODE
+           CALL "COPILOT-SESSION-CREATE" USING WS-SESSION-CONFIG
+               WS-SESSION-STATE WS-RETURN-CODE WS-SESS-MODEL
+               WS-SESS-REASON-EFFORT WS-EPM-HANDLER-SET WS-CLI-JOB-ID
            .
 
       *----------------------------------------------------------------*
@@ -90,7 +92,7 @@
        CONVERSATION-LOOP.
            DISPLAY " "
            DISPLAY "You> " WITH NO ADVANCING
-           ACCEPT WS-USER-INPUT FROM STANDARD-INPUT
+           ACCEPT WS-USER-INPUT
 
            IF WS-USER-INPUT = "quit" OR "exit" OR "q"
                SET USER-QUIT TO TRUE
@@ -103,7 +105,7 @@
                TO WS-SEND-MSG-LEN
            MOVE 30000 TO WS-SEND-TIMEOUT-MS
 
-           CALL "COPILOT-SESSION" USING WS-SEND-OPTIONS
+           CALL "COPILOT-SESSION-SEND" USING WS-SEND-OPTIONS
                WS-SEND-RESULT WS-RETURN-CODE
 
            EVALUATE TRUE
@@ -123,7 +125,7 @@
       * CLEANUP: Destroy session and stop the client.                  *
       *----------------------------------------------------------------*
        CLEANUP.
-           CALL "COPILOT-SESSION" USING WS-SESSION-STATE
+           CALL "COPILOT-SESSION-DESTROY" USING WS-SESSION-STATE
                WS-RETURN-CODE
            PERFORM SHUTDOWN-CLIENT
            .
