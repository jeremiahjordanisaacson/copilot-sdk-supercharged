@@ -51,6 +51,7 @@
            PERFORM TEST-TOOL-DEF-INIT
            PERFORM TEST-EVENT-TYPE-INIT
            PERFORM TEST-FRAMING-DEFAULTS
+           PERFORM TEST-TOOL-REGISTRY-DEFAULTS
 
            DISPLAY " "
            DISPLAY "========================================"
@@ -61,10 +62,10 @@
 
            IF WS-FAIL-COUNT > 0
                DISPLAY "FAIL: Some tests failed!"
-               STOP RUN WITH STATUS 1
+               STOP RUN RETURNING 1
            ELSE
                DISPLAY "OK: All tests passed!"
-               STOP RUN WITH STATUS 0
+               STOP RUN RETURNING 0
            END-IF
            .
 
@@ -232,7 +233,22 @@
                            IF RC-PARSE-ERROR
                                MOVE -4 TO WS-RETURN-CODE
                                IF RC-CONNECTION-ERROR
-                                   PERFORM RECORD-PASS
+                                   MOVE -5 TO WS-RETURN-CODE
+                                   IF RC-OVERFLOW-ERROR
+                                       MOVE -6 TO WS-RETURN-CODE
+                                       IF RC-SKILLS-ERROR
+                                           MOVE -7 TO WS-RETURN-CODE
+                                           IF RC-AUTH-FAILED
+                                               PERFORM RECORD-PASS
+                                           ELSE
+                                               GO TO RC-TEST-FAIL
+                                           END-IF
+                                       ELSE
+                                           GO TO RC-TEST-FAIL
+                                       END-IF
+                                   ELSE
+                                       GO TO RC-TEST-FAIL
+                                   END-IF
                                ELSE
                                    GO TO RC-TEST-FAIL
                                END-IF
@@ -252,7 +268,7 @@
            GO TO RC-TEST-DONE
            .
        RC-TEST-FAIL.
-           MOVE "0,-1,-2,-3,-4 map correctly" TO WS-EXPECTED
+           MOVE "0,-1,-2,-3,-4,-5,-6,-7 map correctly" TO WS-EXPECTED
            MOVE "88-level mismatch" TO WS-ACTUAL
            PERFORM RECORD-FAIL
            MOVE 0 TO WS-RETURN-CODE
@@ -396,6 +412,24 @@
            END-IF
            .
 
+      *----------------------------------------------------------------*
+      * TEST-TOOL-REGISTRY-DEFAULTS: Verify tool registry table init.  *
+      *----------------------------------------------------------------*
+       TEST-TOOL-REGISTRY-DEFAULTS.
+           MOVE "Tool registry defaults" TO WS-TEST-NAME
+           ADD 1 TO WS-TEST-COUNT
+
+           IF WS-TREG-COUNT = 0
+              AND WS-TREG-NAME(1) = SPACES
+              AND WS-TREG-HANDLER(1) = SPACES
+               PERFORM RECORD-PASS
+           ELSE
+               MOVE "0, SPACES, SPACES" TO WS-EXPECTED
+               MOVE "Bad tool registry defaults" TO WS-ACTUAL
+               PERFORM RECORD-FAIL
+           END-IF
+           .
+
       *================================================================*
       * TEST HELPER PARAGRAPHS                                         *
       *================================================================*
